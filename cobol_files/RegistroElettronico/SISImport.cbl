@@ -0,0 +1,343 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SISImport.
+
+      *Caricamento massivo dei voti da un estratto standard del
+      *Sistema Informativo Scolastico (SIS), distinto da CaricoBatch
+      *perche' l'estratto SIS porta solo matricola/materia/voto/tipo,
+      *senza cognome, classe o periodo: cognome e classe si ricavano
+      *da STUDENTI.DAT per matricola, e il periodo e' unico per tutto
+      *l'estratto (chiesto una sola volta all'avvio).
+      *Il file di ingresso deve essere ordinato per matricola: tutte
+      *le righe di uno stesso studente devono stare una di seguito
+      *all'altra, come per CaricoBatch.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FileIn ASSIGN TO 'SISEXPORT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileIn.
+           SELECT Studenti ASSIGN TO 'STUDENTI.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ST-ID
+               FILE STATUS IS FS-Studenti.
+      *Nome del registro ricavato dalla classe del primo studente
+      *dell'estratto e dalla data di esecuzione, come fa
+      *RegistroElettronico, cosi' un import SIS non si accoda a una
+      *sessione interattiva di un'altra classe
+           SELECT FileOut ASSIGN TO FileOut-Filename
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileOut.
+      *Blocco condiviso con RegistroElettronico: un import non deve
+      *accodare voti mentre un'altra sessione sta gia' scrivendo
+           SELECT FileLock ASSIGN TO 'REGISTRO.LCK'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileLock.
+      *Traccia di controllo condivisa con RegistroElettronico
+           SELECT FileAudit ASSIGN TO 'AUDIT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileAudit.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FileIn.
+       01  FileIn-Record.
+           05  SIS-ID-Studente PIC 9(6).
+           05  SIS-Materia PIC X(20).
+           05  SIS-Voto PIC 99V99.
+           05  SIS-Tipo PIC X(1).
+
+       FD  Studenti.
+       01  Studenti-Record.
+           05  ST-ID PIC 9(6).
+           05  ST-Cognome PIC X(50).
+           05  ST-Nome PIC X(50).
+           05  ST-Classe PIC X(4).
+           05  ST-Contatto PIC X(40).
+      *Stato dello studente: attivo di norma, "R" se ritirato o
+      *trasferito ad altro istituto in corso d'anno
+           05  ST-Stato PIC X(1).
+               88  ST-Ritirato-Si VALUE "R".
+
+       FD  FileOut.
+       01  FileOut-Record PIC X(80).
+       FD  FileLock.
+       01  FileLock-Record PIC X(10).
+       FD  FileAudit.
+       01  FileAudit-Record PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  FS-FileIn PIC XX VALUE SPACES.
+       01  FS-Studenti PIC XX VALUE SPACES.
+       01  FS-FileOut PIC XX VALUE SPACES.
+       01  Fine-File PIC X VALUE "N".
+           88  Fine-File-Si VALUE "S".
+       01  Studente-Corrente PIC 9(6) VALUE 0.
+       01  Cognome-Corrente PIC X(50).
+       01  Classe-Corrente PIC X(4).
+       01  Studente-Non-Censito PIC X VALUE "N".
+           88  Studente-Non-Censito-Si VALUE "Y".
+       01  Periodo-Import PIC X(20) VALUE SPACES.
+       01  riga1 PIC X(80).
+       01  riga3 PIC X(80).
+       01  riga4 PIC X(80).
+       01  voto-for PIC Z9.99.
+       01  media PIC 99V9.
+       01  media-for PIC Z9.99.
+       01  media1 PIC 99V9.
+       01  media1-for PIC Z9.99.
+       01  totale PIC 9(5)V99 VALUE 0.
+       01  cont PIC 99 VALUE 0.
+       01  totale1 PIC 9(5)V99 VALUE 0.
+       01  cont1 PIC 99 VALUE 0.
+       01  Record-Disponibile PIC X VALUE "N".
+           88  Record-Disponibile-Si VALUE "S".
+       01  Materia-Corrente PIC X(20).
+      *Nome del registro, derivato dalla classe del primo studente
+       01  FileOut-Filename PIC X(30) VALUE "registro.txt".
+       01  Classe-Import PIC X(4) VALUE SPACES.
+      *Blocco condiviso con RegistroElettronico (REGISTRO.LCK)
+       01  FS-FileLock PIC XX VALUE SPACES.
+       01  Registro-Occupato PIC X VALUE "N".
+           88  Registro-Occupato-Si VALUE "Y".
+      *Traccia di controllo condivisa con RegistroElettronico
+       01  FS-FileAudit PIC XX VALUE SPACES.
+       01  Audit-Data PIC 9(8).
+       01  Audit-Ora PIC 9(8).
+       01  Audit-Descrizione PIC X(40).
+      *Validazione del voto letto dall'estratto SIS: stesso intervallo
+      *0-10 imposto a video da ACCETTA-VOTO in RegistroElettronico
+       01  Voto-Valido PIC X VALUE "N".
+           88  Voto-Valido-Si VALUE "S".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-APRI-FILE
+           DISPLAY "Periodo a cui appartiene l'estratto SIS: "
+           ACCEPT Periodo-Import
+           PERFORM UNTIL Fine-File-Si
+               PERFORM 3000-CARICA-STUDENTE
+           END-PERFORM
+           CLOSE FileIn
+           CLOSE FileOut
+           CLOSE Studenti
+           MOVE "Fine import SIS" TO Audit-Descrizione
+           PERFORM SCRIVI-AUDIT
+           PERFORM RILASCIA-LOCK
+           STOP RUN.
+
+       1000-APRI-FILE.
+           OPEN INPUT FileIn
+           IF FS-FileIn NOT = "00"
+               DISPLAY "Impossibile aprire SISEXPORT.DAT"
+               STOP RUN
+           END-IF
+           OPEN INPUT Studenti
+           IF FS-Studenti NOT = "00"
+               DISPLAY "Impossibile aprire STUDENTI.DAT"
+               STOP RUN
+           END-IF
+      *Blocco condiviso con RegistroElettronico: un import SIS non
+      *parte se un'altra sessione sta gia' scrivendo il registro
+           PERFORM CONTROLLA-LOCK
+           IF Registro-Occupato-Si
+               DISPLAY "Registro occupato da un'altra sessione in corso"
+               CLOSE FileIn
+               CLOSE Studenti
+               STOP RUN
+           END-IF
+           MOVE "Avvio import SIS" TO Audit-Descrizione
+           PERFORM SCRIVI-AUDIT
+      *Si legge il primo record dell'estratto per ricavare la classe
+      *del primo studente da STUDENTI.DAT, da cui dipende il nome del
+      *registro (vedi DERIVA-NOME-FILEOUT)
+           PERFORM 2000-LEGGI-RECORD
+           IF Record-Disponibile-Si
+               MOVE SIS-ID-Studente TO ST-ID
+               READ Studenti
+                   NOT INVALID KEY MOVE ST-Classe TO Classe-Import
+               END-READ
+           END-IF
+           PERFORM DERIVA-NOME-FILEOUT
+           OPEN EXTEND FileOut
+           IF FS-FileOut NOT = "00"
+               OPEN OUTPUT FileOut
+           END-IF.
+
+      *Paragrafo DERIVA-NOME-FILEOUT: ricava il nome del registro dalla
+      *classe del primo studente dell'estratto e dalla data di
+      *esecuzione, come fa RegistroElettronico
+       DERIVA-NOME-FILEOUT.
+           ACCEPT Audit-Data FROM DATE YYYYMMDD
+           MOVE SPACES TO FileOut-Filename
+           STRING "registro-" DELIMITED BY SIZE
+               Classe-Import DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               Audit-Data DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO FileOut-Filename.
+
+      *Paragrafo CONTROLLA-LOCK: stesso controllo di RegistroElettronico
+      *su REGISTRO.LCK
+       CONTROLLA-LOCK.
+           MOVE "N" TO Registro-Occupato
+           OPEN INPUT FileLock
+           IF FS-FileLock = "00"
+               READ FileLock
+                   NOT AT END
+                       IF FileLock-Record(1:6) = "LOCKED"
+                           MOVE "Y" TO Registro-Occupato
+                       END-IF
+               END-READ
+               CLOSE FileLock
+           END-IF
+           IF NOT Registro-Occupato-Si
+               OPEN OUTPUT FileLock
+               MOVE "LOCKED" TO FileLock-Record
+               WRITE FileLock-Record
+               CLOSE FileLock
+           END-IF.
+
+      *Paragrafo RILASCIA-LOCK: segna REGISTRO.LCK come libero a fine
+      *import
+       RILASCIA-LOCK.
+           OPEN OUTPUT FileLock
+           MOVE "LIBERO" TO FileLock-Record
+           WRITE FileLock-Record
+           CLOSE FileLock.
+
+      *Paragrafo SCRIVI-AUDIT: accoda una riga data/ora/descrizione
+      *ad AUDIT.LOG, condiviso con RegistroElettronico
+       SCRIVI-AUDIT.
+           OPEN EXTEND FileAudit
+           IF FS-FileAudit NOT = "00"
+               OPEN OUTPUT FileAudit
+           END-IF
+           ACCEPT Audit-Data FROM DATE YYYYMMDD
+           ACCEPT Audit-Ora FROM TIME
+           MOVE SPACES TO FileAudit-Record
+           STRING Audit-Data DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               Audit-Ora DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               Audit-Descrizione DELIMITED BY SIZE
+               INTO FileAudit-Record
+           WRITE FileAudit-Record
+           CLOSE FileAudit.
+
+       2000-LEGGI-RECORD.
+           READ FileIn
+               AT END
+                   MOVE "S" TO Fine-File
+                   MOVE "N" TO Record-Disponibile
+               NOT AT END
+                   MOVE "S" TO Record-Disponibile
+           END-READ.
+
+      *Carica tutte le righe consecutive dello stesso studente,
+      *ricavando cognome e classe da STUDENTI.DAT per matricola,
+      *esattamente come farebbe l'operatore con RegistroElettronico
+      *ma senza ACCEPT.
+       3000-CARICA-STUDENTE.
+           MOVE SIS-ID-Studente TO Studente-Corrente
+           MOVE "N" TO Studente-Non-Censito
+           MOVE Studente-Corrente TO ST-ID
+           READ Studenti
+               INVALID KEY MOVE "Y" TO Studente-Non-Censito
+           END-READ
+           IF Studente-Non-Censito-Si
+               MOVE "(matricola non censita)" TO Cognome-Corrente
+               MOVE SPACES TO Classe-Corrente
+           ELSE
+               MOVE ST-Cognome TO Cognome-Corrente
+               MOVE ST-Classe TO Classe-Corrente
+           END-IF
+           MOVE 0 TO totale1
+           MOVE 0 TO cont1
+           STRING "Studente " DELIMITED BY SIZE
+               Cognome-Corrente DELIMITED BY SIZE
+               " (classe " DELIMITED BY SIZE
+               Classe-Corrente DELIMITED BY SIZE
+               ") - import SIS, " DELIMITED BY SIZE
+               Periodo-Import DELIMITED BY SIZE
+               INTO riga1
+           MOVE riga1 TO FileOut-Record
+           WRITE FileOut-Record
+           PERFORM UNTIL Studente-Corrente NOT = SIS-ID-Studente
+                   OR Record-Disponibile = "N"
+               PERFORM 4000-CARICA-MATERIA
+           END-PERFORM
+           IF cont1 > 0
+               COMPUTE media1 ROUNDED = totale1 / cont1
+               MOVE media1 TO media1-for
+               STRING "Media totale (import SIS): " DELIMITED BY SIZE
+                   media1-for DELIMITED BY SIZE
+                   INTO riga4
+               MOVE riga4 TO FileOut-Record
+               WRITE FileOut-Record
+           END-IF.
+
+      *Accumula tutti i voti di una stessa materia per lo studente
+      *corrente, poi scrive la media della materia.
+       4000-CARICA-MATERIA.
+           MOVE SIS-Materia TO Materia-Corrente
+           MOVE 0 TO totale
+           MOVE 0 TO cont
+           MOVE SPACES TO riga3
+           STRING "    " DELIMITED BY SIZE
+               Materia-Corrente DELIMITED BY SIZE
+               INTO riga3
+           MOVE riga3 TO FileOut-Record
+           WRITE FileOut-Record
+           PERFORM UNTIL Studente-Corrente NOT = SIS-ID-Studente
+                   OR SIS-Materia NOT = Materia-Corrente
+                   OR Record-Disponibile = "N"
+               PERFORM 4500-VALIDA-VOTO
+               IF Voto-Valido-Si
+                   COMPUTE totale = totale + SIS-Voto
+                   ADD 1 TO cont
+                   COMPUTE totale1 = totale1 + SIS-Voto
+                   ADD 1 TO cont1
+                   MOVE SIS-Voto TO voto-for
+                   MOVE SPACES TO riga3
+                   STRING "        " DELIMITED BY SIZE
+                       voto-for DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       SIS-Tipo DELIMITED BY SIZE
+                       INTO riga3
+                   MOVE riga3 TO FileOut-Record
+                   WRITE FileOut-Record
+               ELSE
+                   MOVE SIS-Voto TO voto-for
+                   MOVE SPACES TO riga3
+                   STRING "        [SCARTATO] voto " DELIMITED BY SIZE
+                       voto-for DELIMITED BY SIZE
+                       " fuori dall'intervallo 0-10" DELIMITED BY SIZE
+                       INTO riga3
+                   MOVE riga3 TO FileOut-Record
+                   WRITE FileOut-Record
+               END-IF
+               PERFORM 2000-LEGGI-RECORD
+           END-PERFORM
+           IF cont > 0
+               COMPUTE media ROUNDED = totale / cont
+               MOVE media TO media-for
+               STRING "        Media materia: " DELIMITED BY SIZE
+                   media-for DELIMITED BY SIZE
+                   INTO riga4
+               MOVE riga4 TO FileOut-Record
+               WRITE FileOut-Record
+           END-IF.
+
+      *Paragrafo 4500-VALIDA-VOTO: stesso intervallo 0-10 imposto a
+      *video da ACCETTA-VOTO in RegistroElettronico; qui non c'e' un
+      *operatore da ripetere la domanda, quindi il voto fuori range
+      *viene solo scartato (non accumulato) e segnalato sul registro
+       4500-VALIDA-VOTO.
+           IF SIS-Voto NOT > 10
+               MOVE "S" TO Voto-Valido
+           ELSE
+               MOVE "N" TO Voto-Valido
+           END-IF.
+       END PROGRAM SISImport.
