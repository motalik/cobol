@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DashboardPreside.
+
+      *Cruscotto del preside: legge i riepiloghi di piu' classi
+      *(CLASSTOT-<classe>.txt, scritti da RegistroElettronico tramite
+      *REPORT-CLASSE) e li affianca in un unico report comparativo
+      *per l'intero istituto, classe per classe.
+      *L'elenco delle classi da confrontare viene letto da un file
+      *di pilotaggio facoltativo (CLASSI-DASHBOARD.DAT, una classe
+      *per riga); se manca, si chiede l'elenco a terminale.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FileElenco ASSIGN TO 'CLASSI-DASHBOARD.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileElenco.
+           SELECT FileClasse ASSIGN TO FileClasse-Filename
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileClasse.
+           SELECT FileOut ASSIGN TO 'PRESIDE.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileOut.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FileElenco.
+       01  FileElenco-Record PIC X(4).
+
+       FD  FileClasse.
+       01  FileClasse-Record PIC X(80).
+
+       FD  FileOut.
+       01  FileOut-Record PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  FS-FileElenco PIC XX VALUE SPACES.
+       01  FS-FileClasse PIC XX VALUE SPACES.
+       01  FS-FileOut PIC XX VALUE SPACES.
+       01  FileClasse-Filename PIC X(30) VALUE SPACES.
+       01  Elenco-Disponibile PIC X VALUE "N".
+           88  Elenco-Disponibile-Si VALUE "Y".
+       01  Fine-Elenco PIC X VALUE "N".
+           88  Fine-Elenco-Si VALUE "S".
+       01  Fine-Classe PIC X VALUE "N".
+           88  Fine-Classe-Si VALUE "S".
+       01  Classe-Voce PIC X(4) VALUE SPACES.
+       01  Classi-Elaborate PIC 99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-APRI-FILE
+           PERFORM 2000-LEGGI-ELENCO
+           PERFORM UNTIL Fine-Elenco-Si
+               PERFORM 3000-ELABORA-CLASSE
+               PERFORM 2000-LEGGI-ELENCO
+           END-PERFORM
+           CLOSE FileOut
+           IF Elenco-Disponibile-Si
+               CLOSE FileElenco
+           END-IF
+           DISPLAY "Classi incluse nel cruscotto: " Classi-Elaborate
+           STOP RUN.
+
+       1000-APRI-FILE.
+           OPEN INPUT FileElenco
+           IF FS-FileElenco = "00"
+               MOVE "Y" TO Elenco-Disponibile
+           ELSE
+               MOVE "N" TO Elenco-Disponibile
+           END-IF
+           OPEN OUTPUT FileOut
+           STRING "Cruscotto di istituto - riepilogo per classe"
+               DELIMITED BY SIZE
+               INTO FileOut-Record
+           WRITE FileOut-Record.
+
+      *Paragrafo 2000-LEGGI-ELENCO: legge la prossima classe da
+      *confrontare, dal file di pilotaggio se c'e', altrimenti
+      *chiedendola a terminale (riga vuota = fine elenco)
+       2000-LEGGI-ELENCO.
+           IF Elenco-Disponibile-Si
+               READ FileElenco
+                   AT END
+                       MOVE "S" TO Fine-Elenco
+                   NOT AT END
+                       MOVE FileElenco-Record TO Classe-Voce
+               END-READ
+           ELSE
+               DISPLAY "Classe da includere (vuoto per terminare): "
+               ACCEPT Classe-Voce
+               IF Classe-Voce = SPACES
+                   MOVE "S" TO Fine-Elenco
+               END-IF
+           END-IF.
+
+      *Paragrafo 3000-ELABORA-CLASSE: apre il riepilogo della classe
+      *corrente e ne riversa le righe nel report consolidato, con
+      *un'intestazione che identifica la classe
+       3000-ELABORA-CLASSE.
+           MOVE SPACES TO FileClasse-Filename
+           STRING "CLASSTOT-" DELIMITED BY SIZE
+               Classe-Voce DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO FileClasse-Filename
+           OPEN INPUT FileClasse
+           IF FS-FileClasse NOT = "00"
+               DISPLAY "Riepilogo non trovato per la classe "
+                   Classe-Voce
+           ELSE
+               ADD 1 TO Classi-Elaborate
+               MOVE SPACES TO FileOut-Record
+               STRING "--- Classe " DELIMITED BY SIZE
+                   Classe-Voce DELIMITED BY SIZE
+                   " ---" DELIMITED BY SIZE
+                   INTO FileOut-Record
+               WRITE FileOut-Record
+               MOVE "N" TO Fine-Classe
+               PERFORM UNTIL Fine-Classe-Si
+                   READ FileClasse
+                       AT END
+                           MOVE "S" TO Fine-Classe
+                       NOT AT END
+                           PERFORM 3100-RIVERSA-RIGA
+                   END-READ
+               END-PERFORM
+               CLOSE FileClasse
+           END-IF.
+
+      *Paragrafo 3100-RIVERSA-RIGA: ricopia la riga del riepilogo di
+      *classe nel report consolidato, rientrata per distinguerla
+      *dall'intestazione della classe
+       3100-RIVERSA-RIGA.
+           MOVE SPACES TO FileOut-Record
+           STRING "    " DELIMITED BY SIZE
+               FileClasse-Record DELIMITED BY SIZE
+               INTO FileOut-Record
+           WRITE FileOut-Record.
+
+       END PROGRAM DashboardPreside.
