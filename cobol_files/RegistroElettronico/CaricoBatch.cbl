@@ -0,0 +1,361 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CaricoBatch.
+
+      *Caricamento massivo dei voti da un file di transazioni
+      *(GRADES.DAT) prodotto da un altro sistema, cosi' da evitare di
+      *dover riscrivere a mano voto per voto con RegistroElettronico.
+      *Il file di ingresso deve essere ordinato per matricola: tutte
+      *le righe di uno stesso studente devono stare una di seguito
+      *all'altra.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FileIn ASSIGN TO 'GRADES.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileIn.
+      *Nome del registro ricavato dalla classe del primo studente del
+      *file e dalla data di esecuzione, come fa RegistroElettronico,
+      *cosi' un carico batch non si accoda a una sessione interattiva
+      *di un'altra classe
+           SELECT FileOut ASSIGN TO FileOut-Filename
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileOut.
+      *Checkpoint della sessione batch: tiene il numero di record di
+      *GRADES.DAT gia' caricati, cosi' se la sessione si interrompe
+      *a meta' classe si puo' ripartire senza ricaricare chi e' gia'
+      *stato scritto su registro.txt
+           SELECT FileCheckpoint ASSIGN TO 'CARICO.CHK'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileCheckpoint.
+      *Blocco condiviso con RegistroElettronico: un carico batch non
+      *deve accodare voti mentre un'altra sessione sta gia' scrivendo
+           SELECT FileLock ASSIGN TO 'REGISTRO.LCK'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileLock.
+      *Traccia di controllo condivisa con RegistroElettronico
+           SELECT FileAudit ASSIGN TO 'AUDIT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileAudit.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FileIn.
+       01  FileIn-Record.
+           05  FI-ID-Studente PIC 9(6).
+           05  FI-Cognome PIC X(20).
+           05  FI-Classe PIC X(4).
+           05  FI-Periodo PIC 9(1).
+           05  FI-Materia PIC X(20).
+           05  FI-Voto PIC 99V99.
+           05  FI-Tipo PIC X(1).
+
+       FD  FileOut.
+       01  FileOut-Record PIC X(80).
+       FD  FileCheckpoint.
+       01  FileCheckpoint-Record PIC 9(6).
+       FD  FileLock.
+       01  FileLock-Record PIC X(10).
+       FD  FileAudit.
+       01  FileAudit-Record PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  FS-FileIn PIC XX VALUE SPACES.
+       01  FS-FileOut PIC XX VALUE SPACES.
+       01  Fine-File PIC X VALUE "N".
+           88  Fine-File-Si VALUE "S".
+       01  Studente-Corrente PIC 9(6) VALUE 0.
+       01  Cognome-Corrente PIC X(20).
+       01  Classe-Corrente PIC X(4).
+       01  Periodo-Corrente PIC 9(1) VALUE 0.
+       01  riga1 PIC X(80).
+       01  riga3 PIC X(80).
+       01  riga4 PIC X(80).
+       01  voto-for PIC Z9.99.
+       01  media PIC 99V9.
+       01  media-for PIC Z9.99.
+       01  media1 PIC 99V9.
+       01  media1-for PIC Z9.99.
+       01  totale PIC 9(5)V99 VALUE 0.
+       01  cont PIC 99 VALUE 0.
+       01  totale1 PIC 9(5)V99 VALUE 0.
+       01  cont1 PIC 99 VALUE 0.
+       01  Record-Disponibile PIC X VALUE "N".
+           88  Record-Disponibile-Si VALUE "S".
+       01  Materia-Corrente PIC X(20).
+      *Checkpoint/restart: numero di record di GRADES.DAT gia' letti
+      *in sessioni precedenti e numero letti in quella corrente
+       01  FS-FileCheckpoint PIC XX VALUE SPACES.
+       01  Record-Da-Saltare PIC 9(6) VALUE 0.
+       01  Record-Letti PIC 9(6) VALUE 0.
+      *Nome del registro, derivato dalla classe del primo studente
+       01  FileOut-Filename PIC X(30) VALUE "registro.txt".
+       01  Classe-Batch PIC X(4) VALUE SPACES.
+      *Blocco condiviso con RegistroElettronico (REGISTRO.LCK)
+       01  FS-FileLock PIC XX VALUE SPACES.
+       01  Registro-Occupato PIC X VALUE "N".
+           88  Registro-Occupato-Si VALUE "Y".
+      *Traccia di controllo condivisa con RegistroElettronico
+       01  FS-FileAudit PIC XX VALUE SPACES.
+       01  Audit-Data PIC 9(8).
+       01  Audit-Ora PIC 9(8).
+       01  Audit-Descrizione PIC X(40).
+      *Validazione del voto letto da GRADES.DAT: il range 0-10 e' lo
+      *stesso imposto a video da ACCETTA-VOTO in RegistroElettronico
+       01  Voto-Valido PIC X VALUE "N".
+           88  Voto-Valido-Si VALUE "S".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-APRI-FILE
+           PERFORM UNTIL Fine-File-Si
+               PERFORM 3000-CARICA-STUDENTE
+           END-PERFORM
+           CLOSE FileIn
+           CLOSE FileOut
+      *Sessione completata per intero: il checkpoint si azzera, cosi'
+      *il prossimo avvio ricarica GRADES.DAT dall'inizio
+           MOVE 0 TO Record-Letti
+           PERFORM 5000-SALVA-CHECKPOINT
+           MOVE "Fine carico batch" TO Audit-Descrizione
+           PERFORM SCRIVI-AUDIT
+           PERFORM RILASCIA-LOCK
+           STOP RUN.
+
+       1000-APRI-FILE.
+           OPEN INPUT FileIn
+           IF FS-FileIn NOT = "00"
+               DISPLAY "Impossibile aprire GRADES.DAT"
+               STOP RUN
+           END-IF
+      *Blocco condiviso con RegistroElettronico: un carico batch non
+      *parte se un'altra sessione sta gia' scrivendo il registro
+           PERFORM CONTROLLA-LOCK
+           IF Registro-Occupato-Si
+               DISPLAY "Registro occupato da un'altra sessione in corso"
+               CLOSE FileIn
+               STOP RUN
+           END-IF
+           MOVE "Avvio carico batch" TO Audit-Descrizione
+           PERFORM SCRIVI-AUDIT
+      *Se esiste un checkpoint di una sessione interrotta, si saltano
+      *i record gia' caricati prima di riprendere da dove si era
+      *rimasti
+           OPEN INPUT FileCheckpoint
+           IF FS-FileCheckpoint = "00"
+               READ FileCheckpoint
+                   NOT AT END
+                       MOVE FileCheckpoint-Record TO Record-Da-Saltare
+               END-READ
+               CLOSE FileCheckpoint
+           END-IF
+           IF Record-Da-Saltare > 0
+               DISPLAY "Ripresa da checkpoint: salto "
+                   Record-Da-Saltare " record gia' caricati"
+               PERFORM Record-Da-Saltare TIMES
+                   PERFORM 2000-LEGGI-RECORD
+               END-PERFORM
+           END-IF
+      *Si legge il primo record da elaborare in questa sessione, da
+      *cui dipende sia il proseguimento del ciclo in 0000-MAINLINE sia
+      *il nome del registro (vedi DERIVA-NOME-FILEOUT)
+           PERFORM 2000-LEGGI-RECORD
+           IF Record-Disponibile-Si
+               MOVE FI-Classe TO Classe-Batch
+           END-IF
+           PERFORM DERIVA-NOME-FILEOUT
+           OPEN EXTEND FileOut
+           IF FS-FileOut NOT = "00"
+               OPEN OUTPUT FileOut
+           END-IF.
+
+      *Paragrafo DERIVA-NOME-FILEOUT: ricava il nome del registro dalla
+      *classe del primo record di questa sessione e dalla data di
+      *esecuzione, come fa RegistroElettronico
+       DERIVA-NOME-FILEOUT.
+           ACCEPT Audit-Data FROM DATE YYYYMMDD
+           MOVE SPACES TO FileOut-Filename
+           STRING "registro-" DELIMITED BY SIZE
+               Classe-Batch DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               Audit-Data DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO FileOut-Filename.
+
+      *Paragrafo CONTROLLA-LOCK: stesso controllo di RegistroElettronico
+      *su REGISTRO.LCK, cosi' un carico batch e una sessione
+      *interattiva non scrivono mai lo stesso registro in contemporanea
+       CONTROLLA-LOCK.
+           MOVE "N" TO Registro-Occupato
+           OPEN INPUT FileLock
+           IF FS-FileLock = "00"
+               READ FileLock
+                   NOT AT END
+                       IF FileLock-Record(1:6) = "LOCKED"
+                           MOVE "Y" TO Registro-Occupato
+                       END-IF
+               END-READ
+               CLOSE FileLock
+           END-IF
+           IF NOT Registro-Occupato-Si
+               OPEN OUTPUT FileLock
+               MOVE "LOCKED" TO FileLock-Record
+               WRITE FileLock-Record
+               CLOSE FileLock
+           END-IF.
+
+      *Paragrafo RILASCIA-LOCK: segna REGISTRO.LCK come libero a fine
+      *carico batch
+       RILASCIA-LOCK.
+           OPEN OUTPUT FileLock
+           MOVE "LIBERO" TO FileLock-Record
+           WRITE FileLock-Record
+           CLOSE FileLock.
+
+      *Paragrafo SCRIVI-AUDIT: accoda una riga data/ora/descrizione
+      *ad AUDIT.LOG, condiviso con RegistroElettronico
+       SCRIVI-AUDIT.
+           OPEN EXTEND FileAudit
+           IF FS-FileAudit NOT = "00"
+               OPEN OUTPUT FileAudit
+           END-IF
+           ACCEPT Audit-Data FROM DATE YYYYMMDD
+           ACCEPT Audit-Ora FROM TIME
+           MOVE SPACES TO FileAudit-Record
+           STRING Audit-Data DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               Audit-Ora DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               Audit-Descrizione DELIMITED BY SIZE
+               INTO FileAudit-Record
+           WRITE FileAudit-Record
+           CLOSE FileAudit.
+
+      *Paragrafo 5000-SALVA-CHECKPOINT: registra quanti record di
+      *GRADES.DAT sono stati effettivamente elaborati finora, cosi'
+      *un'interruzione a meta' classe non obbliga a ricaricare da capo.
+      *Quando c'e' un record gia' letto dal lookahead di fine-gruppo
+      *(4000-CARICA-MATERIA) ma non ancora elaborato - e' il primo
+      *record del prossimo studente, in attesa nel buffer per il
+      *prossimo giro - Record-Letti lo conta gia' come letto, ma
+      *salvarlo cosi' com'e' farebbe saltare quel record al riavvio,
+      *perdendolo. Si salva quindi Record-Letti meno uno in quel caso.
+       5000-SALVA-CHECKPOINT.
+           IF Record-Disponibile-Si
+               COMPUTE FileCheckpoint-Record = Record-Letti - 1
+           ELSE
+               MOVE Record-Letti TO FileCheckpoint-Record
+           END-IF
+           OPEN OUTPUT FileCheckpoint
+           WRITE FileCheckpoint-Record
+           CLOSE FileCheckpoint.
+
+       2000-LEGGI-RECORD.
+           READ FileIn
+               AT END
+                   MOVE "S" TO Fine-File
+                   MOVE "N" TO Record-Disponibile
+               NOT AT END
+                   MOVE "S" TO Record-Disponibile
+                   ADD 1 TO Record-Letti
+           END-READ.
+
+      *Carica tutte le righe consecutive dello stesso studente,
+      *scrivendo materie e medie esattamente come farebbe un operatore
+      *al terminale con RegistroElettronico, ma senza ACCEPT.
+       3000-CARICA-STUDENTE.
+           MOVE FI-ID-Studente TO Studente-Corrente
+           MOVE FI-Cognome TO Cognome-Corrente
+           MOVE FI-Classe TO Classe-Corrente
+           MOVE 0 TO totale1
+           MOVE 0 TO cont1
+           STRING "Studente " DELIMITED BY SIZE
+               Cognome-Corrente DELIMITED BY SIZE
+               " (classe " DELIMITED BY SIZE
+               Classe-Corrente DELIMITED BY SIZE
+               ") - caricamento batch" DELIMITED BY SIZE
+               INTO riga1
+           MOVE riga1 TO FileOut-Record
+           WRITE FileOut-Record
+           PERFORM UNTIL Studente-Corrente NOT = FI-ID-Studente
+                   OR Record-Disponibile = "N"
+               PERFORM 4000-CARICA-MATERIA
+           END-PERFORM
+           IF cont1 > 0
+               COMPUTE media1 ROUNDED = totale1 / cont1
+               MOVE media1 TO media1-for
+               STRING "Media totale (batch): " DELIMITED BY SIZE
+                   media1-for DELIMITED BY SIZE
+                   INTO riga4
+               MOVE riga4 TO FileOut-Record
+               WRITE FileOut-Record
+           END-IF
+      *Checkpoint aggiornato a fine studente, non a meta'
+           PERFORM 5000-SALVA-CHECKPOINT.
+
+      *Accumula tutti i voti di una stessa materia/periodo per lo
+      *studente corrente, poi scrive la media della materia.
+       4000-CARICA-MATERIA.
+           MOVE FI-Materia TO Materia-Corrente
+           MOVE 0 TO totale
+           MOVE 0 TO cont
+           MOVE SPACES TO riga3
+           STRING "    " DELIMITED BY SIZE
+               Materia-Corrente DELIMITED BY SIZE
+               INTO riga3
+           MOVE riga3 TO FileOut-Record
+           WRITE FileOut-Record
+           PERFORM UNTIL Studente-Corrente NOT = FI-ID-Studente
+                   OR FI-Materia NOT = Materia-Corrente
+                   OR Record-Disponibile = "N"
+               PERFORM 4500-VALIDA-VOTO
+               IF Voto-Valido-Si
+                   COMPUTE totale = totale + FI-Voto
+                   ADD 1 TO cont
+                   COMPUTE totale1 = totale1 + FI-Voto
+                   ADD 1 TO cont1
+                   MOVE FI-Voto TO voto-for
+                   MOVE FI-Periodo TO Periodo-Corrente
+                   MOVE SPACES TO riga3
+                   STRING "        " DELIMITED BY SIZE
+                       voto-for DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       FI-Tipo DELIMITED BY SIZE
+                       " periodo " DELIMITED BY SIZE
+                       Periodo-Corrente DELIMITED BY SIZE
+                       INTO riga3
+                   MOVE riga3 TO FileOut-Record
+                   WRITE FileOut-Record
+               ELSE
+                   MOVE FI-Voto TO voto-for
+                   MOVE SPACES TO riga3
+                   STRING "        [SCARTATO] voto " DELIMITED BY SIZE
+                       voto-for DELIMITED BY SIZE
+                       " fuori dall'intervallo 0-10" DELIMITED BY SIZE
+                       INTO riga3
+                   MOVE riga3 TO FileOut-Record
+                   WRITE FileOut-Record
+               END-IF
+               PERFORM 2000-LEGGI-RECORD
+           END-PERFORM
+           IF cont > 0
+               COMPUTE media ROUNDED = totale / cont
+               MOVE media TO media-for
+               STRING "        Media materia: " DELIMITED BY SIZE
+                   media-for DELIMITED BY SIZE
+                   INTO riga4
+               MOVE riga4 TO FileOut-Record
+               WRITE FileOut-Record
+           END-IF.
+
+      *Paragrafo 4500-VALIDA-VOTO: stesso intervallo 0-10 imposto a
+      *video da ACCETTA-VOTO in RegistroElettronico; qui non c'e' un
+      *operatore da ripetere la domanda, quindi il voto fuori range
+      *viene solo scartato (non accumulato) e segnalato sul registro
+       4500-VALIDA-VOTO.
+           IF FI-Voto NOT > 10
+               MOVE "S" TO Voto-Valido
+           ELSE
+               MOVE "N" TO Voto-Valido
+           END-IF.
+       END PROGRAM CaricoBatch.
