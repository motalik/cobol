@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudentiMaster.
+
+      *Manutenzione dell'anagrafica studenti (STUDENTI.DAT) usata da
+      *RegistroElettronico per ritrovare cognome/classe a partire
+      *dalla matricola senza ridigitarli. Menu' di aggiunta, modifica,
+      *cancellazione e ricerca, sullo schema di indexed.cbl
+      *(AddCust/DeleteCust/UpdateCust/GetCust) applicato a STUDENTI.DAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Studenti ASSIGN TO 'STUDENTI.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ST-ID
+               FILE STATUS IS FS-Studenti.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Studenti.
+       01  Studenti-Record.
+           05  ST-ID PIC 9(6).
+           05  ST-Cognome PIC X(50).
+           05  ST-Nome PIC X(50).
+           05  ST-Classe PIC X(4).
+           05  ST-Contatto PIC X(40).
+      *Stato dello studente: attivo di norma, "R" se ritirato o
+      *trasferito ad altro istituto in corso d'anno
+           05  ST-Stato PIC X(1).
+               88  ST-Ritirato-Si VALUE "R".
+
+       WORKING-STORAGE SECTION.
+       01  FS-Studenti PIC XX VALUE SPACES.
+       01  Scelta PIC 9 VALUE 0.
+       01  Continua-Menu PIC X VALUE "Y".
+       01  Studente-Trovato PIC X VALUE "N".
+           88  Studente-Trovato-Si VALUE "Y".
+
+       PROCEDURE DIVISION.
+      *Paragrafo principale: apre l'anagrafica e mostra il menu' fino
+      *a quando l'operatore non sceglie di uscire
+       0000-MAINLINE.
+           OPEN I-O Studenti
+           IF FS-Studenti NOT = "00"
+               OPEN OUTPUT Studenti
+               CLOSE Studenti
+               OPEN I-O Studenti
+           END-IF
+           PERFORM UNTIL Continua-Menu NOT = "Y"
+               DISPLAY " "
+               DISPLAY "ANAGRAFICA STUDENTI"
+               DISPLAY "1: Aggiungi studente"
+               DISPLAY "2: Cancella studente"
+               DISPLAY "3: Modifica studente"
+               DISPLAY "4: Cerca studente"
+               DISPLAY "0: Esci"
+               DISPLAY "Scelta: "
+               ACCEPT Scelta
+               EVALUATE Scelta
+                   WHEN 1 PERFORM 1000-AGGIUNGI
+                   WHEN 2 PERFORM 2000-CANCELLA
+                   WHEN 3 PERFORM 3000-MODIFICA
+                   WHEN 4 PERFORM 4000-CERCA
+                   WHEN OTHER MOVE "N" TO Continua-Menu
+               END-EVALUATE
+           END-PERFORM
+           CLOSE Studenti
+           STOP RUN.
+
+      *Paragrafo 1000-AGGIUNGI: inserisce un nuovo studente
+       1000-AGGIUNGI.
+           DISPLAY "Matricola: "
+           ACCEPT ST-ID
+           DISPLAY "Cognome: "
+           ACCEPT ST-Cognome
+           DISPLAY "Nome: "
+           ACCEPT ST-Nome
+           DISPLAY "Classe: "
+           ACCEPT ST-Classe
+           DISPLAY "Contatto genitore/tutore: "
+           ACCEPT ST-Contatto
+           MOVE SPACES TO ST-Stato
+           WRITE Studenti-Record
+               INVALID KEY DISPLAY "Matricola gia' presente"
+           END-WRITE.
+
+      *Paragrafo 2000-CANCELLA: rimuove uno studente per matricola
+       2000-CANCELLA.
+           DISPLAY "Matricola da cancellare: "
+           ACCEPT ST-ID
+           DELETE Studenti
+               INVALID KEY DISPLAY "Matricola non trovata"
+           END-DELETE.
+
+      *Paragrafo 3000-MODIFICA: aggiorna cognome/nome/classe di uno
+      *studente gia' censito
+       3000-MODIFICA.
+           MOVE "Y" TO Studente-Trovato
+           DISPLAY "Matricola da modificare: "
+           ACCEPT ST-ID
+           READ Studenti
+               INVALID KEY MOVE "N" TO Studente-Trovato
+           END-READ
+           IF Studente-Trovato-Si
+               DISPLAY "Nuovo cognome: "
+               ACCEPT ST-Cognome
+               DISPLAY "Nuovo nome: "
+               ACCEPT ST-Nome
+               DISPLAY "Nuova classe: "
+               ACCEPT ST-Classe
+               DISPLAY "Nuovo contatto genitore/tutore: "
+               ACCEPT ST-Contatto
+               REWRITE Studenti-Record
+                   INVALID KEY DISPLAY "Studente non aggiornato"
+               END-REWRITE
+           ELSE
+               DISPLAY "Matricola non trovata"
+           END-IF.
+
+      *Paragrafo 4000-CERCA: mostra i dati di uno studente censito
+       4000-CERCA.
+           MOVE "Y" TO Studente-Trovato
+           DISPLAY "Matricola da cercare: "
+           ACCEPT ST-ID
+           READ Studenti
+               INVALID KEY MOVE "N" TO Studente-Trovato
+           END-READ
+           IF Studente-Trovato-Si
+               DISPLAY "Matricola: " ST-ID
+               DISPLAY "Cognome  : " ST-Cognome
+               DISPLAY "Nome     : " ST-Nome
+               DISPLAY "Classe   : " ST-Classe
+               DISPLAY "Contatto : " ST-Contatto
+               IF ST-Ritirato-Si
+                   DISPLAY "Stato    : ritirato/trasferito"
+               ELSE
+                   DISPLAY "Stato    : attivo"
+               END-IF
+           ELSE
+               DISPLAY "Matricola non trovata"
+           END-IF.
+
+       END PROGRAM StudentiMaster.
