@@ -5,231 +5,2172 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       *Creazione file
-           SELECT FileOut ASSIGN TO 'registro.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+      *Il nome e' tenuto in una variabile (default "registro.txt") in
+      *modo che LEGGI-CONFIG possa sostituirlo con quello indicato
+      *nella seconda riga di CONFIG.DAT, se presente
+           SELECT FileOut ASSIGN TO FileOut-Filename
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileOut.
+      *Coda di notifiche di fine report, letta da un processo esterno
+      *(mailer o webhook verso il portale scuola) per avvisare
+      *genitori e coordinatori che un nuovo report e' pronto
+           SELECT FileNotifiche ASSIGN TO 'NOTIFICHE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileNotifiche.
+      *File di configurazione opzionale (soglie, pesi, ecc.)
+           SELECT FileConfig ASSIGN TO 'CONFIG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileConfig.
+      *Tabella crediti per materia (facoltativa), consultata da
+      *MEDIA-FINALE per pesare la media complessiva per credito
+      *invece che per semplice conteggio dei voti
+           SELECT FileCrediti ASSIGN TO 'CREDITI.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileCrediti.
+      *Curriculo richiesto per classe (facoltativo): se assente non
+      *si segnalano materie mancanti per nessuna classe
+           SELECT FileCurricolo ASSIGN TO 'CURRICOLO.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileCurricolo.
+      *Report delle materie di curriculo non inserite, rigenerato ad
+      *ogni avvio come PROMEMORIA-RECUPERI.txt
+           SELECT FileEccezioni ASSIGN TO 'ECCEZIONI-MATERIE.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileEccezioni.
+      *Profili di pesatura orale/scritto/pratico per tipo di classe
+      *(facoltativo): una riga per codice classe, cosi' un indirizzo
+      *professionale puo' pesare il pratico piu' di un liceo senza
+      *toccare i pesi globali usati da chi non ha un profilo
+           SELECT FilePesi ASSIGN TO 'PESI.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FilePesi.
+      *Catalogo ufficiale delle materie, per evitare che un refuso
+      *crei una nuova intestazione invece di usare quella corretta
+           SELECT MaterieMaster ASSIGN TO 'MATERIE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MM-Nome
+               FILE STATUS IS FS-MaterieMaster.
+      *Esiti degli esami di recupero, tracciati a parte dal resto del
+      *registro per poter produrre un riepilogo annuale dei recuperi
+           SELECT FileRecuperi ASSIGN TO 'RECUPERI.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileRecuperi.
+      *Riepilogo statistico di classe, scritto a fine sessione batch
+      *Nome del riepilogo di classe variabile (CLASSTOT-<classe>.txt),
+      *cosi' ogni classe lascia il proprio file invece di sovrascrivere
+      *quello della classe precedente: e' quello che legge il
+      *cruscotto di preside DashboardPreside.cbl
+           SELECT FileClasse ASSIGN TO FileClasse-Filename
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileClasse.
+      *Archivio storico pluriennale: una riga per studente per anno
+      *scolastico, accodata ad ogni esecuzione cosi' si puo' ricavare
+      *l'andamento delle medie di anno in anno
+           SELECT FileArchivio ASSIGN TO 'ARCHIVIO-STORICO.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileArchivio.
+      *Promemoria dei recuperi da programmare, scritto a fronte di
+      *ogni media di materia insufficiente, prima ancora di sapere se
+      *il recupero verra' superato o no
+           SELECT FileRecuperiList ASSIGN TO 'PROMEMORIA-RECUPERI.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileRecuperiList.
+      *Esportazione dei contatti di genitori/tutori, ricavata da
+      *STUDENTI.DAT a fine sessione e limitata alla classe della
+      *sessione; il nome dipende dalla classe come CLASSTOT-<classe>
+      *.txt, cosi' una sessione su 3B non sovrascrive i contatti
+      *gia' esportati per 3A
+           SELECT FileContatti ASSIGN TO FileContatti-Filename
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileContatti.
+      *Registro di controllo: una riga per ogni sessione che genera
+      *un report, cosi' si puo' sempre ricostruire chi ha rigenerato
+      *il registro e quando
+           SELECT FileAudit ASSIGN TO 'AUDIT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileAudit.
+      *Password dell'operatore, per non lasciare la compilazione del
+      *registro accessibile a chiunque si sieda al terminale
+           SELECT FileAuth ASSIGN TO 'PASSWORD.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileAuth.
+      *Elenco alfabetico di classe: RosterIn raccoglie una riga per
+      *studente durante la sessione, RosterWork e' il work file dello
+      *SORT, RosterOut e' l'elenco ordinato per cognome (come fa
+      *sort-records.cbl con StudData/SIDNum)
+           SELECT RosterIn ASSIGN TO 'ROSTER.TMP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RosterIn.
+           SELECT RosterWork ASSIGN TO 'ROSTER.SRT'.
+           SELECT RosterOut ASSIGN TO 'ELENCO-ALFA.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RosterOut.
+      *Anagrafica studenti, per non ridigitare cognome e classe ad
+      *ogni avvio: NOME cerca prima la matricola qui (vedi anche il
+      *programma StudentiMaster per l'aggiunta/modifica/cancellazione)
+      *Accesso DYNAMIC (non solo RANDOM) cosi' da poter anche
+      *scorrere tutta l'anagrafica in ordine di matricola quando si
+      *esportano i contatti dei genitori/tutori (ESPORTA-CONTATTI)
+           SELECT Studenti ASSIGN TO 'STUDENTI.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ST-ID
+               FILE STATUS IS FS-Studenti.
+      *Copia da stampa del registro, con intestazione e piede pagina,
+      *sullo schema di PrintPageHeading/PrintReportBody di
+      *create-reports.cbl, cosi' da poter andare dritta in stampante
+           SELECT FileStampa ASSIGN TO 'REGISTRO-STAMPA.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileStampa.
+      *Esportazione CSV dei voti, per chi vuole importarli in un
+      *foglio elettronico invece di leggerli dal report testuale
+           SELECT FileCsv ASSIGN TO 'GRADES-EXPORT.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileCsv.
+      *Copia di sicurezza di registro.txt, presa prima di riaprirlo,
+      *cosi' un avvio per errore non cancella il lavoro del giorno
+      *prima. Il nome e' tenuto in una variabile perche' cambia ad
+      *ogni esecuzione (data e ora della copia)
+           SELECT FileBackup ASSIGN TO Backup-Filename
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileBackup.
+      *File di blocco: evita che due sessioni lavorino sullo stesso
+      *registro.txt nello stesso momento, pestandosi i dati a vicenda
+           SELECT FileLock ASSIGN TO 'REGISTRO.LCK'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileLock.
+      *Pagellone: graduatoria di classe per media finale decrescente.
+      *PagelloneWork e' il work file dello SORT (riusa RosterIn come
+      *USING, gia' popolato da ELABORA-STUDENTE), PagelloneRank e' il
+      *risultato ordinato, PAGELLONE.txt e' l'elenco con la posizione
+      *in classifica aggiunta da STAMPA-PAGELLONE
+           SELECT PagelloneWork ASSIGN TO 'PAGELLONE.SRT'.
+           SELECT PagelloneRank ASSIGN TO 'PAGELLONE.TMP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-PagelloneRank.
+           SELECT PagelloneOut ASSIGN TO 'PAGELLONE.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-PagelloneOut.
 
        DATA DIVISION.
        FILE SECTION.
        FD  FileOut.
        01  FileOut-Record  PIC X(80).
-       
+       FD  FileNotifiche.
+       01  FileNotifiche-Record PIC X(80).
+       FD  FileConfig.
+       01  FileConfig-Record PIC X(20).
+       FD  FileCrediti.
+       01  FileCrediti-Record.
+           05  CR-Materia PIC X(20).
+           05  CR-Credito PIC 9V99.
+       FD  FileCurricolo.
+       01  FileCurricolo-Record.
+           05  CU-Classe PIC X(4).
+           05  CU-Materia PIC X(20).
+       FD  FileEccezioni.
+       01  FileEccezioni-Record PIC X(80).
+       FD  FilePesi.
+       01  FilePesi-Record.
+           05  PS-Classe PIC X(4).
+           05  PS-Peso-Orale PIC V999.
+           05  PS-Peso-Scritto PIC V999.
+           05  PS-Peso-Pratico PIC V999.
+       FD  MaterieMaster.
+       01  MaterieMaster-Record.
+           05  MM-Nome PIC X(80).
+           05  MM-Codice PIC X(6).
+       FD  FileRecuperi.
+       01  FileRecuperi-Record.
+           05  FR-ID-Studente PIC 9(6).
+           05  FR-Cognome PIC X(20).
+           05  FR-Classe PIC X(4).
+           05  FR-Periodo PIC X(20).
+           05  FR-Materia PIC X(20).
+           05  FR-Media-Originale PIC Z9.99.
+           05  FR-Voto-Recupero PIC Z9.99.
+           05  FR-Esito PIC X(15).
+       FD  FileClasse.
+       01  FileClasse-Record PIC X(80).
+       FD  FileArchivio.
+       01  FileArchivio-Record.
+           05  FA-Anno-Scolastico PIC X(9).
+           05  FA-ID-Studente PIC 9(6).
+           05  FA-Cognome PIC X(20).
+           05  FA-Classe PIC X(4).
+           05  FA-Media PIC Z9.99.
+           05  FA-Esito PIC X(9).
+       FD  FileRecuperiList.
+       01  FileRecuperiList-Record PIC X(80).
+       FD  FileContatti.
+       01  FileContatti-Record PIC X(120).
+       FD  FileAudit.
+       01  FileAudit-Record PIC X(80).
+       FD  FileAuth.
+       01  FileAuth-Record PIC X(20).
+       FD  RosterIn.
+       01  RosterIn-Record.
+           05  Roster-Cognome PIC X(50).
+           05  Roster-ID PIC 9(6).
+           05  Roster-Classe PIC X(4).
+           05  Roster-Media PIC 99V9.
+       SD  RosterWork.
+       01  RosterWork-Record.
+           05  RosterW-Cognome PIC X(50).
+           05  RosterW-ID PIC 9(6).
+           05  RosterW-Classe PIC X(4).
+           05  RosterW-Media PIC 99V9.
+       FD  RosterOut.
+       01  RosterOut-Record.
+           05  RosterO-Cognome PIC X(50).
+           05  RosterO-ID PIC 9(6).
+           05  RosterO-Classe PIC X(4).
+           05  RosterO-Media PIC 99V9.
+       FD  Studenti.
+       01  Studenti-Record.
+           05  ST-ID PIC 9(6).
+           05  ST-Cognome PIC X(50).
+           05  ST-Nome PIC X(50).
+           05  ST-Classe PIC X(4).
+           05  ST-Contatto PIC X(40).
+      *Stato dello studente: attivo di norma, "R" se ritirato o
+      *trasferito ad altro istituto in corso d'anno
+           05  ST-Stato PIC X(1).
+               88  ST-Ritirato-Si VALUE "R".
+       FD  FileStampa.
+       01  FileStampa-Record PIC X(80).
+       FD  FileCsv.
+       01  FileCsv-Record PIC X(200).
+       FD  FileBackup.
+       01  FileBackup-Record PIC X(80).
+       FD  FileLock.
+       01  FileLock-Record PIC X(10).
+       SD  PagelloneWork.
+       01  PagelloneWork-Record.
+           05  PagW-Cognome PIC X(50).
+           05  PagW-ID PIC 9(6).
+           05  PagW-Classe PIC X(4).
+           05  PagW-Media PIC 99V9.
+       FD  PagelloneRank.
+       01  PagelloneRank-Record.
+           05  PagR-Cognome PIC X(50).
+           05  PagR-ID PIC 9(6).
+           05  PagR-Classe PIC X(4).
+           05  PagR-Media PIC 99V9.
+       FD  PagelloneOut.
+       01  PagelloneOut-Record PIC X(80).
+
        WORKING-STORAGE SECTION.
       *Dichiarazione variabili
+      *Stato del file di registro: serve per decidere se aprirlo in
+      *EXTEND (file gia' esistente) o OUTPUT (primo avvio del giorno)
+       01  FS-FileOut PIC XX VALUE SPACES.
+      *Nome del file di registro. Di norma viene ricavato dalla classe
+      *e dalla data di esecuzione (registro-<classe>-<aaaammgg>.txt,
+      *vedi DERIVA-NOME-FILEOUT) cosi' una sessione sulla 3A non
+      *sovrascrive quella della 2B; CONFIG.DAT puo' forzare un nome
+      *fisso per chi lo desidera esplicitamente
+       01  FileOut-Filename PIC X(30) VALUE "registro.txt".
+       01  FileOut-Nome-Forzato PIC X VALUE "N".
+           88  FileOut-Nome-Forzato-Si VALUE "Y".
+       01  ID-Studente PIC 9(6) VALUE 0.
+       01  ID-Studente-for PIC Z(5)9.
+       01  Classe PIC X(4).
+       01  Anno-Scolastico PIC X(9).
+       01  Data-Esecuzione PIC 9(8).
+       01  Data-Esecuzione-Ed PIC X(10).
        01  Cognome PIC X(50).
        01  riga1  PIC X(80).
-       01  riga2 PIC X(80).
-       01  riga5 PIC X(80).
        01  riga3 PIC X(80).
        01  riga4 PIC X(80).
        01  materia PIC X(80).
+      *Docente titolare della materia corrente, digitato una volta
+      *per materia insieme al nome e riportato su registro.txt
+       01  Docente-Materia PIC X(30).
+      *Sentinella dedicata per terminare l'inserimento materie: un
+      *punto non e' un nome di materia plausibile, cosi' una materia
+      *chiamata davvero "stop" puo' essere inserita senza ambiguita'
+       01  MATERIA-SENTINELLA PIC X(80) VALUE ".".
+      *Elenco materie della sessione, per periodo: il primo studente
+      *di una classe le digita tutte, i successivi se le vedono
+      *riproposte e basta premere invio per confermarle
+       01  Materia-Cache-Tab.
+           02  Materia-Cache-Periodo OCCURS 4 TIMES.
+               03  Materia-Cache-Cont PIC 99 VALUE 0.
+               03  Materia-Cache-Nomi OCCURS 20 TIMES PIC X(80).
+       01  Materia-Cache-Idx PIC 99 VALUE 0.
+      *Ultimo voto inserito nella materia corrente, per poterlo
+      *annullare con il comando 99 al prompt "Inserisci voto"
+       01  Ultimo-Voto PIC 99V99 VALUE 0.
+       01  Ultimo-Tipo PIC X(1).
+       01  Ultimo-Voto-Valido PIC X VALUE "N".
+           88  Ultimo-Voto-Valido-Si VALUE "Y".
+      *Indica se l'ultimo voto accettato e' stato davvero accodato in
+      *Voti-Materia-Tab (il tetto di 20 voci potrebbe averlo escluso):
+      *serve ad ANNULLA-ULTIMO-VOTO per non decrementare il contatore
+      *quando non c'e' nulla da togliere dalla tabella
+       01  Ultimo-Voto-In-Tabella PIC X VALUE "N".
+           88  Ultimo-Voto-In-Tabella-Si VALUE "Y".
+      *Voti gia' inseriti per la materia corrente in questa sessione,
+      *per segnalare un possibile doppio inserimento dello stesso
+      *voto/tipo prima di sommarlo alla media
+       01  Voti-Materia-Tab.
+           05  Voti-Materia-Voce OCCURS 20 TIMES.
+               10  Voti-Materia-Voto PIC 99V99.
+               10  Voti-Materia-Tipo PIC X(1).
+       01  Voti-Materia-Cont PIC 99 VALUE 0.
+       01  Voti-Materia-Idx PIC 99 VALUE 0.
+       01  Voto-Possibile-Duplicato PIC X VALUE "N".
+           88  Voto-Possibile-Duplicato-Si VALUE "Y".
+       01  Risposta-Duplicato PIC X VALUE SPACES.
+       01  Voto-Scartato PIC X VALUE "N".
+           88  Voto-Scartato-Si VALUE "Y".
+      *Copia di sicurezza di registro.txt: nome calcolato da data e
+      *ora di esecuzione, e indicatore di fine copia
+       01  FS-FileBackup PIC XX VALUE SPACES.
+       01  Backup-Filename PIC X(30) VALUE SPACES.
+       01  Backup-Data PIC 9(8).
+       01  Backup-Ora PIC 9(8).
+       01  Fine-Backup PIC X VALUE "N".
+      *File di blocco (REGISTRO.LCK): presente e valorizzato a
+      *"LOCKED" mentre una sessione sta scrivendo il registro
+       01  FS-FileLock PIC XX VALUE SPACES.
+       01  Registro-Occupato PIC X VALUE "N".
+           88  Registro-Occupato-Si VALUE "Y".
+      *Assenze dello studente corrente, digitate una volta a sessione
+      *e poi riportate sia su registro.txt sia sul riepilogo di
+      *classe (Classe-Tot-Assenze)
+       01  Assenze PIC 99 VALUE 0.
+       01  Assenze-for PIC Z9.
+       01  Classe-Tot-Assenze PIC 9(4) VALUE 0.
+       01  Classe-Tot-Assenze-for PIC Z(3)9.
+      *Pagellone: graduatoria di classe per media finale
+       01  FS-PagelloneRank PIC XX VALUE SPACES.
+       01  FS-PagelloneOut PIC XX VALUE SPACES.
+       01  Pagellone-Posizione PIC 99 VALUE 0.
+       01  Pagellone-Posizione-for PIC Z9.
+       01  Pagellone-Media-for PIC Z9.9.
+       01  Pagellone-Fine PIC X VALUE "N".
+      *Esito finale dello studente: promosso se la media complessiva
+      *raggiunge SOGLIA-SUFFICIENZA, bocciato altrimenti
+       01  Esito-Finale PIC X(9) VALUE SPACES.
+       01  Classe-Promossi PIC 99 VALUE 0.
+       01  Classe-Bocciati PIC 99 VALUE 0.
        01  voto PIC 99V99 VALUE 0.
        01  voto-for PIC Z9.99.
        01  tipo PIC X(1).
        01  totale PIC 9(5)V99 VALUE 0.
        01  totale1 PIC 9(5)V99 VALUE 0.
        01  media1 PIC 99V9.
-       01  media1-for PIC Z9.99.
        01  media PIC 99V9.
        01  media-for PIC Z9.99.
        01  cont PIC 99 VALUE 0.
        01  cont1 PIC 99 VALUE 0.
-       
+      *Soglia di sufficienza: di norma 6, ma configurabile da
+      *CONFIG.DAT (vedi LEGGI-CONFIG) per scuole/materie che usano
+      *una soglia diversa senza dover ricompilare il programma
+       01  SOGLIA-SUFFICIENZA PIC 99V9 VALUE 6.
+      *Soglia di sufficienza per il recupero: alcune materie ammettono
+      *una soglia piu' bassa per superare l'esame di recupero rispetto
+      *a quella richiesta per la sufficienza dell'anno; anch'essa
+      *configurabile da CONFIG.DAT
+       01  SOGLIA-RECUPERO PIC 99V9 VALUE 6.
+      *Numero massimo di materie con recupero non superato che uno
+      *studente puo' avere e restare comunque promosso; oltre questo
+      *numero l'esito e' bocciato anche se la media complessiva basta
+       01  SOGLIA-MAX-NON-RECUPERATE PIC 9 VALUE 1.
+      *Materie con esito "Non recuperata" (recupero gia' sostenuto e
+      *non superato) per lo studente corrente, azzerato ad ogni
+      *studente in ELABORA-STUDENTE; sono le uniche che pesano su
+      *DECIDI-ESITO, perche' l'esame e' gia' stato fatto e ha dato
+      *esito negativo
+       01  Non-Recuperata-Cont PIC 9 VALUE 0.
+      *Materie il cui recupero e' ancora "In attesa" (l'operatore non
+      *aveva ancora il voto) per lo studente corrente: non contano
+      *per DECIDI-ESITO, che non puo' bocciare per un esame non
+      *ancora sostenuto; restano solo come promemoria su registro.txt
+       01  In-Attesa-Cont PIC 9 VALUE 0.
+       01  FS-FileConfig PIC XX VALUE SPACES.
+      *Pesi per tipo di voto nella media di materia: scritto 40%,
+      *orale 35%, pratico 25%
+      *Numero minimo di voti per tipo, perche' la media di materia
+      *sia considerata rappresentativa (es. non basata solo su un
+      *unico voto orale)
+       01  MINIMO-VOTI-PER-TIPO PIC 9 VALUE 2.
+       01  Peso-Orale PIC V999 VALUE .350.
+       01  Peso-Scritto PIC V999 VALUE .400.
+       01  Peso-Pratico PIC V999 VALUE .250.
+      *Profili di pesatura per classe (facoltativo, da PESI.DAT): se
+      *la classe dello studente corrente ha un profilo in tabella, i
+      *suoi pesi sostituiscono Peso-Orale/Peso-Scritto/Peso-Pratico
+      *per tutta la sessione di quello studente
+       01  FS-FilePesi PIC XX VALUE SPACES.
+       01  Fine-Pesi PIC X VALUE "N".
+           88  Fine-Pesi-Si VALUE "S".
+       01  Pesi-Tab.
+           05  Pesi-Voce OCCURS 20 TIMES.
+               10  Pesi-Classe PIC X(4).
+               10  Pesi-Orale PIC V999.
+               10  Pesi-Scritto PIC V999.
+               10  Pesi-Pratico PIC V999.
+       01  Pesi-Cont PIC 99 VALUE 0.
+       01  Pesi-Idx PIC 99 VALUE 0.
+       01  Tot-Orale PIC 9(4)V99 VALUE 0.
+       01  Cont-Orale PIC 99 VALUE 0.
+       01  Tot-Scritto PIC 9(4)V99 VALUE 0.
+       01  Cont-Scritto PIC 99 VALUE 0.
+       01  Tot-Pratico PIC 9(4)V99 VALUE 0.
+       01  Cont-Pratico PIC 99 VALUE 0.
+       01  Media-Orale PIC 99V99 VALUE 0.
+       01  Media-Scritto PIC 99V99 VALUE 0.
+       01  Media-Pratico PIC 99V99 VALUE 0.
+       01  Peso-Usato PIC V999 VALUE 0.
+       01  Somma-Pesata PIC 9(4)V9(4) VALUE 0.
+      *Numero di periodi dell'anno scolastico: 2 per i quadrimestri,
+      *3 per i trimestri. MATERIE-PERIODO viene eseguito una volta
+      *per ciascun periodo invece di duplicare il paragrafo
+       01  NUMERO-PERIODI PIC 9 VALUE 2.
+       01  Periodo-Indice PIC 9 VALUE 0.
+       01  Periodo-Dati.
+           02  FILLER PIC X(20) VALUE "Primo periodo".
+           02  FILLER PIC X(20) VALUE "Secondo periodo".
+           02  FILLER PIC X(20) VALUE "Terzo periodo".
+           02  FILLER PIC X(20) VALUE "Quarto periodo".
+       01  Periodo-Tab REDEFINES Periodo-Dati.
+           02  Periodo-Nome OCCURS 4 TIMES PIC X(20).
+       01  Periodo-Acc-Tab.
+           02  Periodo-Acc OCCURS 4 TIMES.
+               03  Periodo-Totale PIC 9(5)V99 VALUE 0.
+               03  Periodo-Cont PIC 99 VALUE 0.
+       01  Periodo-Media PIC 99V9 VALUE 0.
+      *Tabella crediti per materia, caricata da CREDITI.DAT se
+      *presente; una materia non in tabella vale credito 1 (nessun
+      *peso aggiuntivo), cosi' il file e' del tutto facoltativo
+       01  FS-FileCrediti PIC XX VALUE SPACES.
+       01  Fine-Crediti PIC X VALUE "N".
+           88  Fine-Crediti-Si VALUE "S".
+       01  Credito-Tab.
+           02  Credito-Voce OCCURS 30 TIMES.
+               03  Credito-Materia PIC X(20).
+               03  Credito-Peso PIC 9V99.
+       01  Credito-Cont PIC 99 VALUE 0.
+       01  Credito-Idx PIC 99 VALUE 0.
+       01  Credito-Peso-Corrente PIC 9V99 VALUE 1.
+      *Media complessiva pesata per credito di materia, usata da
+      *MEDIA-FINALE al posto della semplice media di tutti i voti
+       01  Totale1-Pesato PIC 9(6)V9(4) VALUE 0.
+       01  Peso1-Totale PIC 9(4)V99 VALUE 0.
+      *Conversione voto numerico/lettera, attivabile dalla terza riga
+      *di CONFIG.DAT (Y = lettere, N = solo numerico, il default)
+       01  Modalita-Lettere PIC X VALUE "N".
+           88  Modalita-Lettere-Si VALUE "Y".
+       01  Valore-Da-Convertire PIC 99V99 VALUE 0.
+       01  Voto-Lettera PIC X VALUE SPACES.
+       01  Voto-Lettera-Suffix PIC X(6) VALUE SPACES.
+       01  SOGLIA-LETTERA-A PIC 99V9 VALUE 09.0.
+       01  SOGLIA-LETTERA-B PIC 99V9 VALUE 07.5.
+       01  SOGLIA-LETTERA-C PIC 99V9 VALUE 06.0.
+       01  SOGLIA-LETTERA-D PIC 99V9 VALUE 05.0.
+      *Accettazione difensiva del voto: si riceve in un campo
+      *alfanumerico e si controlla che sia numerico prima di passarlo
+      *a voto, cosi' un refuso letterale non corrompe la rappresen-
+      *tazione interna del campo e non sporca la media
+       01  Voto-Testo PIC X(4) VALUE SPACES.
+       01  Voto-Testo-Valido PIC X VALUE "N".
+           88  Voto-Testo-Valido-Si VALUE "Y".
+      *Coda di notifiche di fine report (vedi SELECT FileNotifiche)
+       01  FS-FileNotifiche PIC XX VALUE SPACES.
+       01  Notifica-Data PIC 9(8) VALUE 0.
+       01  Notifica-Ora PIC 9(8) VALUE 0.
+      *Curriculo richiesto per classe, caricato da CURRICOLO.DAT se
+      *presente; una classe non in tabella non ha materie obbligatorie
+       01  FS-FileCurricolo PIC XX VALUE SPACES.
+       01  Fine-Curricolo PIC X VALUE "N".
+           88  Fine-Curricolo-Si VALUE "S".
+       01  Curricolo-Tab.
+           02  Curricolo-Voce OCCURS 60 TIMES.
+               03  Curricolo-Classe PIC X(4).
+               03  Curricolo-Materia PIC X(20).
+       01  Curricolo-Cont PIC 99 VALUE 0.
+       01  Curricolo-Idx PIC 99 VALUE 0.
+       01  FS-FileEccezioni PIC XX VALUE SPACES.
+      *Materie effettivamente inserite dallo studente nel periodo
+      *corrente, azzerata a inizio periodo e confrontata col curriculo
+      *di classe a fine periodo
+       01  Materie-Inserite-Tab.
+           02  Materie-Inserite OCCURS 20 TIMES PIC X(20).
+       01  Materie-Inserite-Cont PIC 99 VALUE 0.
+       01  Materie-Inserite-Idx PIC 99 VALUE 0.
+       01  Materia-Trovata PIC X VALUE "N".
+           88  Materia-Trovata-Si VALUE "Y".
+      *Formato di stampa di voti/medie, configurabile da CONFIG.DAT:
+      *numero di decimali (2 = standard, 0 = voto intero) e separatore
+      *decimale (. o , come d'uso corrente in Italia)
+       01  Formato-Decimali PIC 9 VALUE 2.
+       01  Formato-Separatore PIC X VALUE ".".
+       01  Valore-Da-Formattare PIC 99V99 VALUE 0.
+       01  Voto-Intero-For PIC Z9.
+       01  Voto-Decimale-For PIC Z9.99.
+       01  Testo-Formattato PIC X(5) VALUE SPACES.
+      *Catalogo materie: se MATERIE.DAT non esiste, si rinuncia alla
+      *validazione invece di bloccare il programma
+       01  FS-MaterieMaster PIC XX VALUE SPACES.
+       01  Catalogo-Disponibile PIC X VALUE "N".
+           88  Catalogo-Disponibile-Si VALUE "Y".
+       01  Materia-Valida PIC X VALUE "N".
+           88  Materia-Valida-Si VALUE "Y".
+       01  FS-FileRecuperi PIC XX VALUE SPACES.
+       01  FS-FileArchivio PIC XX VALUE SPACES.
+       01  FS-FileRecuperiList PIC XX VALUE SPACES.
+       01  Continua-Studenti PIC X VALUE "S".
+      *Risposta alla domanda se il voto di recupero e' gia' disponibile
+      *al momento dell'inserimento, o se la materia va lasciata in
+      *PROMEMORIA-RECUPERI.txt per una sessione di recupero successiva
+       01  Recupero-Disponibile PIC X VALUE "N".
+           88  Recupero-Disponibile-Si VALUE "S" "s".
+      *Statistiche di classe, aggiornate studente per studente e
+      *scritte su CLASSTOT.txt da REPORT-CLASSE a fine sessione
+       01  FS-FileClasse PIC XX VALUE SPACES.
+      *Nome del riepilogo di classe variabile (CLASSTOT-<classe>.txt),
+      *cosi' ogni classe lascia il proprio file invece di sovrascrivere
+      *quello della classe precedente: e' quello che legge il
+      *cruscotto di preside DashboardPreside.cbl
+       01  FileClasse-Filename PIC X(30) VALUE "CLASSTOT.txt".
+      *Nome dell'esportazione contatti, variabile allo stesso modo di
+      *FileClasse-Filename (vedi ESPORTA-CONTATTI)
+       01  FileContatti-Filename PIC X(30) VALUE "CONTATTI.csv".
+       01  Classe-Sessione PIC X(4) VALUE SPACES.
+       01  Classe-Cont PIC 99 VALUE 0.
+       01  Classe-Somma PIC 9(5)V99 VALUE 0.
+       01  Classe-Media PIC 99V9 VALUE 0.
+       01  Classe-Media-for PIC Z9.99.
+       01  Classe-Max PIC 99V9 VALUE 0.
+       01  Classe-Max-for PIC Z9.99.
+       01  Classe-Min PIC 99V9 VALUE 99.
+       01  Classe-Min-for PIC Z9.99.
+       01  Classe-Sotto-Soglia PIC 99 VALUE 0.
+       01  FS-RosterIn PIC XX VALUE SPACES.
+       01  FS-RosterOut PIC XX VALUE SPACES.
+      *Anagrafica studenti (STUDENTI.DAT), consultata e aggiornata da
+      *NOME cosi' da non ridigitare cognome/classe per chi e' gia'
+      *stato inserito in una sessione precedente
+       01  FS-Studenti PIC XX VALUE SPACES.
+       01  Nome-Studente PIC X(50).
+       01  Studente-Trovato PIC X VALUE "N".
+           88  Studente-Trovato-Si VALUE "Y".
+      *Contatto del genitore/tutore, raccolto alla prima iscrizione
+      *dello studente ed esportato da ESPORTA-CONTATTI
+       01  Contatto-Studente PIC X(40).
+       01  FS-FileContatti PIC XX VALUE SPACES.
+      *Ritiro/trasferimento in corso d'anno: se lo studente corrente
+      *risulta ritirato, MEDIA-FINALE etichetta la media come parziale
+      *invece di trattarla come una media sull'intero anno scolastico
+       01  Studente-Ritirato-Corrente PIC X VALUE "N".
+           88  Studente-Ritirato-Corrente-Si VALUE "Y".
+       01  Risposta-Ritiro PIC X VALUE SPACES.
+       01  Fine-Studenti PIC X VALUE "N".
+      *Registro di controllo delle sessioni (AUDIT.LOG)
+       01  FS-FileAudit PIC XX VALUE SPACES.
+       01  Audit-Data PIC 9(8).
+       01  Audit-Ora PIC 9(8).
+       01  Audit-Descrizione PIC X(40).
+      *Password dell'operatore: se PASSWORD.DAT non esiste si usa un
+      *default, cosi' da non bloccare gli ambienti non ancora
+      *configurati con una password personalizzata
+       01  FS-FileAuth PIC XX VALUE SPACES.
+       01  Password-Valida PIC X(20) VALUE "REGISTRO".
+       01  Password-Inserita PIC X(20).
+       01  Tentativi-Accesso PIC 9 VALUE 0.
+       01  Accesso-Consentito PIC X VALUE "N".
+           88  Accesso-Consentito-Si VALUE "Y".
+      *Sigla dell'operatore che ha eseguito la sessione: chiesta una
+      *volta all'accesso, riportata in AUDIT.LOG e in testa al
+      *registro, cosi' si puo' risalire a chi ha generato un report
+       01  Operatore-ID PIC X(10) VALUE SPACES.
+      *Copia da stampa del registro: intestazione/piede pagina e
+      *conteggio righe, sullo schema di create-reports.cbl
+       01  FS-FileStampa PIC XX VALUE SPACES.
+       01  Stampa-Titolo PIC X(40)
+           VALUE "Registro Elettronico - Stampa Ufficiale".
+       01  Stampa-Piede.
+           05  FILLER PIC X(15) VALUE SPACES.
+           05  FILLER PIC X(7) VALUE "Pagina ".
+           05  Stampa-PrnPageNum PIC Z9.
+       01  Stampa-LineCount PIC 99 VALUE 0.
+           88  Stampa-NewPageRequired VALUE 50 THRU 99.
+       01  Stampa-PageCount PIC 99 VALUE 0.
+      *Esportazione CSV: stato del file e voto/media convertiti in
+      *formato alfanumerico senza zeri/spazi di riempimento
+       01  FS-FileCsv PIC XX VALUE SPACES.
+       01  voto-csv PIC Z9.99.
+       01  media-csv PIC Z9.99.
+
        PROCEDURE DIVISION.
-      *Apertura file
-       OPEN OUTPUT FileOut
+      *Autorizzazione dell'operatore: nessun accesso al registro
+      *senza la password corretta
+       PERFORM CONTROLLA-ACCESSO
+       IF NOT Accesso-Consentito-Si
+           DISPLAY "Accesso negato"
+           STOP RUN
+       END-IF
+      *Controllo del blocco: se un'altra sessione sta gia' scrivendo
+      *il registro si esce subito, prima di toccare alcun file
+       PERFORM CONTROLLA-LOCK
+       IF Registro-Occupato-Si
+           DISPLAY "Registro occupato da un'altra sessione in corso"
+           STOP RUN
+       END-IF
+      *Traccia di avvio sessione sul registro di controllo
+       MOVE "Avvio sessione" TO Audit-Descrizione
+       PERFORM SCRIVI-AUDIT
+      *Lettura della configurazione (soglia di sufficienza, ecc.)
+       PERFORM LEGGI-CONFIG
+       PERFORM LEGGI-CREDITI
+       PERFORM LEGGI-PESI
+       PERFORM LEGGI-CURRICOLO
+      *L'apertura del registro e' rimandata a ELABORA-STUDENTE, dopo
+      *il primo studente, perche' il nome del file dipende dalla sua
+      *classe (vedi DERIVA-NOME-FILEOUT)
+      *Apertura (se esiste) del catalogo materie
+       PERFORM APRI-MATERIE-MASTER
+      *Apertura del file dei recuperi (accodamento, come registro.txt)
+       OPEN EXTEND FileRecuperi
+       IF FS-FileRecuperi NOT = "00"
+           OPEN OUTPUT FileRecuperi
+       END-IF
+      *Apertura dell'archivio storico (accodamento, come registro.txt)
+       OPEN EXTEND FileArchivio
+       IF FS-FileArchivio NOT = "00"
+           OPEN OUTPUT FileArchivio
+       END-IF
+      *Promemoria recuperi: ricreato da zero ad ogni sessione, come
+      *CLASSTOT.txt ed ELENCO-ALFA.txt
+       OPEN OUTPUT FileRecuperiList
+      *Eccezioni di curriculo: ricreato da zero ad ogni sessione
+       OPEN OUTPUT FileEccezioni
+      *Apertura dell'elenco grezzo di classe, da ordinare per cognome
+      *a fine sessione (vedi ORDINA-ROSTER)
+       OPEN OUTPUT RosterIn
+      *Apertura dell'anagrafica studenti; se non esiste ancora la si
+      *crea al volo cosi' la prima matricola inserita puo' gia' essere
+      *scritta in STUDENTI.DAT
+       OPEN I-O Studenti
+       IF FS-Studenti NOT = "00"
+           OPEN OUTPUT Studenti
+           CLOSE Studenti
+           OPEN I-O Studenti
+       END-IF
+      *Apertura della copia da stampa, con la prima intestazione
+       OPEN OUTPUT FileStampa
+       PERFORM STAMPA-INTESTAZIONE
+      *Apertura dell'esportazione CSV, con la riga di intestazione
+       OPEN OUTPUT FileCsv
+       MOVE "matricola,cognome,classe,periodo,materia,voto,tipo,media"
+           TO FileCsv-Record
+       WRITE FileCsv-Record
+      *Un'intera classe in un'unica sessione: si continua a chiedere
+      *"un altro studente?" finche' l'operatore non risponde di no
+       MOVE "S" TO Continua-Studenti
+       PERFORM ELABORA-STUDENTE UNTIL Continua-Studenti NOT = "S"
+      *Chiusura dell'elenco grezzo, pronto per essere ordinato
+       CLOSE RosterIn
+      *Elenco di classe in ordine alfabetico di cognome
+       PERFORM ORDINA-ROSTER
+      *Graduatoria di classe per media finale (PAGELLONE.txt)
+       PERFORM ORDINA-PAGELLONE
+       PERFORM STAMPA-PAGELLONE
+      *Esportazione dei contatti dei genitori/tutori (CONTATTI.csv)
+       PERFORM ESPORTA-CONTATTI
+      *Riepilogo statistico della classe su CLASSTOT.txt
+       PERFORM REPORT-CLASSE
+      *Chiusura file
+       IF Catalogo-Disponibile-Si
+           CLOSE MaterieMaster
+       END-IF
+       CLOSE FileRecuperi
+       CLOSE FileArchivio
+       CLOSE FileRecuperiList
+       CLOSE FileEccezioni
+       CLOSE FileOut
+      *Aggancio di integrazione: accoda l'avviso di fine report alla
+      *coda di notifiche esterna, cosi' il mailer/webhook della scuola
+      *puo' avvisare genitori e coordinatori senza intervento manuale
+       PERFORM INVIA-NOTIFICA
+       CLOSE Studenti
+      *Piede pagina finale della copia da stampa
+       MOVE Stampa-PageCount TO Stampa-PrnPageNum
+       WRITE FileStampa-Record FROM Stampa-Piede
+           AFTER ADVANCING 2 LINES
+       MOVE "Fine registro" TO FileStampa-Record
+       WRITE FileStampa-Record AFTER ADVANCING 2 LINES
+       CLOSE FileStampa
+       CLOSE FileCsv
+      *Traccia di fine sessione sul registro di controllo
+       MOVE "Fine sessione, report generato" TO Audit-Descrizione
+       PERFORM SCRIVI-AUDIT
+      *Rilascio del blocco, cosi' la prossima sessione puo' partire
+       PERFORM RILASCIA-LOCK
+      *Chiusura programma
+       STOP RUN.
+
+      *Paragrafo SCRIVI-AUDIT: accoda una riga data/ora/operatore/
+      *descrizione ad AUDIT.LOG, cosi' si puo' sempre ricostruire chi
+      *ha rigenerato il registro, quando, e cosa ha fatto
+       SCRIVI-AUDIT.
+           OPEN EXTEND FileAudit
+           IF FS-FileAudit NOT = "00"
+               OPEN OUTPUT FileAudit
+           END-IF
+           ACCEPT Audit-Data FROM DATE YYYYMMDD
+           ACCEPT Audit-Ora FROM TIME
+           MOVE SPACES TO FileAudit-Record
+           STRING Audit-Data DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               Audit-Ora DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               Operatore-ID DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               Audit-Descrizione DELIMITED BY SIZE
+               INTO FileAudit-Record
+           WRITE FileAudit-Record
+           CLOSE FileAudit.
+
+      *Paragrafo CONTROLLA-ACCESSO: legge la password dell'operatore
+      *da PASSWORD.DAT (se manca, resta quella di default) e concede
+      *fino a tre tentativi prima di negare l'accesso; la password
+      *resta unica e condivisa (non c'e' un PIN per singolo
+      *operatore), ma una volta entrati si chiede la sigla di chi sta
+      *usando il programma, per poterla tracciare in AUDIT.LOG e in
+      *testa al registro
+       CONTROLLA-ACCESSO.
+           OPEN INPUT FileAuth
+           IF FS-FileAuth = "00"
+               READ FileAuth
+                   NOT AT END
+                       MOVE FileAuth-Record TO Password-Valida
+               END-READ
+               CLOSE FileAuth
+           END-IF
+           MOVE 0 TO Tentativi-Accesso
+           MOVE "N" TO Accesso-Consentito
+           PERFORM UNTIL Accesso-Consentito-Si
+                   OR Tentativi-Accesso NOT < 3
+               DISPLAY "Password operatore: "
+               ACCEPT Password-Inserita
+               IF Password-Inserita = Password-Valida
+                   MOVE "Y" TO Accesso-Consentito
+               ELSE
+                   ADD 1 TO Tentativi-Accesso
+                   DISPLAY "Password errata"
+               END-IF
+           END-PERFORM
+           IF Accesso-Consentito-Si
+               DISPLAY "Sigla operatore: "
+               ACCEPT Operatore-ID
+           END-IF.
+
+      *Paragrafo CONTROLLA-LOCK: verifica se REGISTRO.LCK esiste gia'
+      *con contenuto "LOCKED" (un'altra sessione in corso) e, se
+      *libero, lo scrive per segnalare che questa sessione e' attiva
+       CONTROLLA-LOCK.
+           MOVE "N" TO Registro-Occupato
+           OPEN INPUT FileLock
+           IF FS-FileLock = "00"
+               READ FileLock
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF FileLock-Record(1:6) = "LOCKED"
+                           MOVE "Y" TO Registro-Occupato
+                       END-IF
+               END-READ
+               CLOSE FileLock
+           END-IF
+           IF NOT Registro-Occupato-Si
+               OPEN OUTPUT FileLock
+               MOVE "LOCKED" TO FileLock-Record
+               WRITE FileLock-Record
+               CLOSE FileLock
+           END-IF.
+
+      *Paragrafo RILASCIA-LOCK: segna REGISTRO.LCK come libero a fine
+      *sessione, riscrivendolo da zero (il COBOL standard non ha un
+      *verbo per cancellare un file)
+       RILASCIA-LOCK.
+           OPEN OUTPUT FileLock
+           MOVE "LIBERO" TO FileLock-Record
+           WRITE FileLock-Record
+           CLOSE FileLock.
+
+      *Paragrafo ELABORA-STUDENTE: tutto il flusso di inserimento
+      *voti per uno studente, dal nome alla media finale
+       ELABORA-STUDENTE.
       *Esecuzione paragarfo NOME
        PERFORM NOME
-      *Inserimento di una stringa e della variabile Cognome nella riga1
-      *e riga2 del file
+      *Data corrente, serve sia per il nome del file (primo studente)
+      *sia per la riga di data/ora piu' sotto
+       ACCEPT Data-Esecuzione FROM DATE YYYYMMDD
+      *Si azzera il contatore dei recuperi non superati per il nuovo
+      *studente (vedi DECIDI-ESITO)
+       MOVE 0 TO Non-Recuperata-Cont
+       MOVE 0 TO In-Attesa-Cont
+      *La classe del primo studente elaborato nella sessione decide
+      *il nome del riepilogo di classe (vedi REPORT-CLASSE) e, salvo
+      *un nome forzato da CONFIG.DAT, anche il nome del registro
+       IF Classe-Sessione = SPACES
+           MOVE Classe TO Classe-Sessione
+           PERFORM DERIVA-NOME-FILEOUT
+           PERFORM APRI-FILEOUT
+       END-IF
+      *Profilo di pesatura orale/scritto/pratico della classe dello
+      *studente corrente (PESI.DAT), se configurato
+       PERFORM APPLICA-PESI-CLASSE
+      *Inserimento di una stringa e della variabile Cognome nella
+      *riga1 (intestazione) del file
+       MOVE ID-Studente TO ID-Studente-for
        STRING "Studente " DELIMITED BY SIZE
                Cognome DELIMITED BY SIZE
+               " (matricola " DELIMITED BY SIZE
+               ID-Studente-for DELIMITED BY SIZE
+               ", classe " DELIMITED BY SIZE
+               Classe DELIMITED BY SIZE
+               ", a.s. " DELIMITED BY SIZE
+               Anno-Scolastico DELIMITED BY SIZE
+               ")" DELIMITED BY SIZE
                INTO riga1
-       STRING "    Materie primo periodo:" DELIMITED BY SIZE
-           INTO riga2
-       MOVE riga1 TO FileOut-Record  
-       WRITE FileOut-Record
-       MOVE riga2 TO FileOut-Record  
-       WRITE FileOut-Record
-      *Esecuzione paragarfo MATERIE-PRIMOPERIODO
+       MOVE riga1 TO FileOut-Record
+       PERFORM SCRIVI-RIGA
+      *Riga con la data/ora di generazione del report
+       STRING Data-Esecuzione(7:2) DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               Data-Esecuzione(5:2) DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               Data-Esecuzione(1:4) DELIMITED BY SIZE
+               INTO Data-Esecuzione-Ed
+       MOVE SPACES TO riga4
+       STRING "Report generato il " DELIMITED BY SIZE
+               Data-Esecuzione-Ed DELIMITED BY SIZE
+               " da operatore " DELIMITED BY SIZE
+               Operatore-ID DELIMITED BY SIZE
+               INTO riga4
+       MOVE riga4 TO FileOut-Record
+       PERFORM SCRIVI-RIGA
+      *Registrazione delle assenze dello studente nel periodo
+       PERFORM REGISTRA-ASSENZE
+      *Esecuzione paragarfo MATERIE-PRIMOPERIODO (mantenuto per
+      *compatibilita' con chi richiama il primo periodo per nome)
        PERFORM MATERIE-PRIMOPERIODO
-       STRING "    Materie secondo periodo:" DELIMITED BY SIZE
-           INTO riga5
-       MOVE riga5 TO FileOut-Record
-       WRITE FileOut-Record
-      *Esecuzione paragarfo MATERIE-SECONDOPERIODO
+      *Esecuzione paragarfo MATERIE-SECONDOPERIODO (idem)
        PERFORM MATERIE-SECONDOPERIODO
+      *Eventuali periodi oltre il secondo (es. il terzo trimestre)
+       PERFORM MATERIE-PERIODO
+           VARYING Periodo-Indice FROM 3 BY 1
+           UNTIL Periodo-Indice > NUMERO-PERIODI
        PERFORM MEDIA-FINALE
-      *Chiusura file
-       CLOSE FileOut
-      *Chiusura programma
-       STOP RUN.
+      *Esito finale: promosso se la media complessiva raggiunge la
+      *soglia di sufficienza, bocciato altrimenti
+       PERFORM DECIDI-ESITO
+      *Riga nell'archivio storico pluriennale delle medie
+       MOVE Anno-Scolastico TO FA-Anno-Scolastico
+       MOVE ID-Studente TO FA-ID-Studente
+       MOVE Cognome(1:20) TO FA-Cognome
+       MOVE Classe TO FA-Classe
+       MOVE media1 TO FA-Media
+       MOVE Esito-Finale TO FA-Esito
+       WRITE FileArchivio-Record
+      *Aggiornamento delle statistiche di classe con la media appena
+      *calcolata, prima che venga azzerata per il prossimo studente
+       ADD 1 TO Classe-Cont
+       ADD media1 TO Classe-Somma
+       IF media1 > Classe-Max
+           MOVE media1 TO Classe-Max
+       END-IF
+       IF media1 < Classe-Min
+           MOVE media1 TO Classe-Min
+       END-IF
+      *Classe-Sotto-Soglia conta chi ha la media grezza insufficiente,
+      *indipendentemente dal recupero; puo' quindi differire da
+      *Classe-Bocciati, che deve rispecchiare esattamente l'esito gia'
+      *deciso in DECIDI-ESITO (media E conteggio dei non recuperati)
+       IF media1 < SOGLIA-SUFFICIENZA
+           ADD 1 TO Classe-Sotto-Soglia
+       END-IF
+       IF Esito-Finale = "BOCCIATO"
+           ADD 1 TO Classe-Bocciati
+       ELSE
+           ADD 1 TO Classe-Promossi
+       END-IF
+      *Riga grezza per l'elenco alfabetico, ordinata in ORDINA-ROSTER
+       MOVE Cognome TO Roster-Cognome
+       MOVE ID-Studente TO Roster-ID
+       MOVE Classe TO Roster-Classe
+       MOVE media1 TO Roster-Media
+       WRITE RosterIn-Record
+      *Si azzerano i totali complessivi per il prossimo studente
+       MOVE 0 TO totale1
+       MOVE 0 TO cont1
+       MOVE 0 TO Totale1-Pesato
+       MOVE 0 TO Peso1-Totale
+       MOVE 0 TO Periodo-Indice
+       PERFORM NUMERO-PERIODI TIMES
+           ADD 1 TO Periodo-Indice
+           MOVE 0 TO Periodo-Totale(Periodo-Indice)
+           MOVE 0 TO Periodo-Cont(Periodo-Indice)
+       END-PERFORM
+       DISPLAY "Un altro studente? (S/N) "
+       ACCEPT Continua-Studenti.
+
+      *Paragrafo REGISTRA-ASSENZE: numero di assenze dello studente
+      *nell'anno, scritto su registro.txt e sommato al totale di
+      *classe per il riepilogo statistico
+       REGISTRA-ASSENZE.
+           DISPLAY "Numero di assenze: "
+           ACCEPT Assenze
+           ADD Assenze TO Classe-Tot-Assenze
+           MOVE Assenze TO Assenze-for
+           MOVE SPACES TO riga4
+           STRING "Assenze: " DELIMITED BY SIZE
+               Assenze-for DELIMITED BY SIZE
+               INTO riga4
+           MOVE riga4 TO FileOut-Record
+           PERFORM SCRIVI-RIGA.
+
+      *Paragrafo LEGGI-CONFIG: se esiste CONFIG.DAT, la sua prima
+      *riga sostituisce la soglia di sufficienza di default (6.0);
+      *se il file non c'e' si usa semplicemente il default
+       LEGGI-CONFIG.
+           OPEN INPUT FileConfig
+           IF FS-FileConfig = "00"
+               READ FileConfig
+                   NOT AT END
+                       MOVE FileConfig-Record TO SOGLIA-SUFFICIENZA
+               END-READ
+      *In assenza di un valore diverso in CONFIG.DAT, il recupero usa
+      *la stessa soglia di sufficienza dell'anno
+               MOVE SOGLIA-SUFFICIENZA TO SOGLIA-RECUPERO
+      *Seconda riga facoltativa: nome fisso per il registro, che
+      *sostituisce il nome derivato da classe e data quando l'operatore
+      *lo vuole esplicitamente (es. un'unica classe seguita tutto
+      *l'anno sullo stesso file)
+               READ FileConfig
+                   NOT AT END
+                       IF FileConfig-Record NOT = SPACES
+                           MOVE FileConfig-Record TO FileOut-Filename
+                           MOVE "Y" TO FileOut-Nome-Forzato
+                       END-IF
+               END-READ
+      *Terza riga facoltativa: Y attiva la conversione voto/lettera
+               READ FileConfig
+                   NOT AT END
+                       IF FileConfig-Record NOT = SPACES
+                           MOVE FileConfig-Record TO Modalita-Lettere
+                       END-IF
+               END-READ
+      *Quarta riga facoltativa: soglia di sufficienza del recupero,
+      *se diversa da SOGLIA-SUFFICIENZA
+               READ FileConfig
+                   NOT AT END
+                       IF FileConfig-Record NOT = SPACES
+                           MOVE FileConfig-Record TO SOGLIA-RECUPERO
+                       END-IF
+               END-READ
+      *Quinta riga facoltativa: numero di decimali per voti/medie
+      *stampati (0 = intero, 2 = standard)
+               READ FileConfig
+                   NOT AT END
+                       IF FileConfig-Record NOT = SPACES
+                           MOVE FileConfig-Record TO Formato-Decimali
+                       END-IF
+               END-READ
+      *Sesta riga facoltativa: separatore decimale (. oppure ,)
+               READ FileConfig
+                   NOT AT END
+                       IF FileConfig-Record NOT = SPACES
+                           MOVE FileConfig-Record TO Formato-Separatore
+                       END-IF
+               END-READ
+      *Settima riga facoltativa: numero di periodi dell'anno (2 per i
+      *quadrimestri, 3 per i trimestri, fino a 4); senza questa riga
+      *resta il default di 2 quadrimestri
+               READ FileConfig
+                   NOT AT END
+                       IF FileConfig-Record NOT = SPACES
+                           MOVE FileConfig-Record TO NUMERO-PERIODI
+                           IF NUMERO-PERIODI < 2 OR NUMERO-PERIODI > 4
+                               MOVE 2 TO NUMERO-PERIODI
+                           END-IF
+                       END-IF
+               END-READ
+      *Ottava riga facoltativa: numero massimo di materie con recupero
+      *non superato ammesso per restare promosso
+               READ FileConfig
+                   NOT AT END
+                       IF FileConfig-Record NOT = SPACES
+                           MOVE FileConfig-Record
+                               TO SOGLIA-MAX-NON-RECUPERATE
+                       END-IF
+               END-READ
+               CLOSE FileConfig
+           END-IF.
+
+      *Paragrafo LEGGI-CREDITI: se esiste CREDITI.DAT, ne carica le
+      *righe (materia, credito) nella tabella Credito-Tab; se il file
+      *non c'e' la tabella resta vuota e ogni materia vale credito 1
+       LEGGI-CREDITI.
+           MOVE 0 TO Credito-Cont
+           OPEN INPUT FileCrediti
+           IF FS-FileCrediti = "00"
+               MOVE "N" TO Fine-Crediti
+               PERFORM UNTIL Fine-Crediti-Si
+                   READ FileCrediti
+                       AT END
+                           MOVE "S" TO Fine-Crediti
+                       NOT AT END
+                           IF Credito-Cont < 30
+                               ADD 1 TO Credito-Cont
+                               MOVE CR-Materia
+                                   TO Credito-Materia(Credito-Cont)
+                               MOVE CR-Credito
+                                   TO Credito-Peso(Credito-Cont)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FileCrediti
+           END-IF.
+
+      *Paragrafo CERCA-CREDITO: cerca la materia corrente in
+      *Credito-Tab e restituisce il suo peso in Credito-Peso-Corrente;
+      *se non e' in tabella il peso resta 1 (nessuna penalizzazione)
+       CERCA-CREDITO.
+           MOVE 1 TO Credito-Peso-Corrente
+           MOVE 0 TO Credito-Idx
+           PERFORM UNTIL Credito-Idx >= Credito-Cont
+               ADD 1 TO Credito-Idx
+               IF Credito-Materia(Credito-Idx) = materia
+                   MOVE Credito-Peso(Credito-Idx)
+                       TO Credito-Peso-Corrente
+                   MOVE Credito-Cont TO Credito-Idx
+               END-IF
+           END-PERFORM.
+
+      *Paragrafo LEGGI-PESI: se esiste PESI.DAT, ne carica le righe
+      *(classe, peso orale, peso scritto, peso pratico) in Pesi-Tab;
+      *se il file non c'e' la tabella resta vuota e tutte le classi
+      *usano i pesi globali Peso-Orale/Peso-Scritto/Peso-Pratico
+       LEGGI-PESI.
+           MOVE 0 TO Pesi-Cont
+           OPEN INPUT FilePesi
+           IF FS-FilePesi = "00"
+               MOVE "N" TO Fine-Pesi
+               PERFORM UNTIL Fine-Pesi-Si
+                   READ FilePesi
+                       AT END
+                           MOVE "S" TO Fine-Pesi
+                       NOT AT END
+                           IF Pesi-Cont < 20
+                               ADD 1 TO Pesi-Cont
+                               MOVE PS-Classe
+                                   TO Pesi-Classe(Pesi-Cont)
+                               MOVE PS-Peso-Orale
+                                   TO Pesi-Orale(Pesi-Cont)
+                               MOVE PS-Peso-Scritto
+                                   TO Pesi-Scritto(Pesi-Cont)
+                               MOVE PS-Peso-Pratico
+                                   TO Pesi-Pratico(Pesi-Cont)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FilePesi
+           END-IF.
+
+      *Paragrafo APPLICA-PESI-CLASSE: se la classe dello studente
+      *corrente ha un profilo in Pesi-Tab, ne sostituisce i pesi a
+      *quelli globali; altrimenti i pesi globali restano quelli
+      *dell'ultimo profilo applicato, quindi li si ripristina prima
+       APPLICA-PESI-CLASSE.
+           MOVE .350 TO Peso-Orale
+           MOVE .400 TO Peso-Scritto
+           MOVE .250 TO Peso-Pratico
+           MOVE 0 TO Pesi-Idx
+           PERFORM UNTIL Pesi-Idx >= Pesi-Cont
+               ADD 1 TO Pesi-Idx
+               IF Pesi-Classe(Pesi-Idx) = Classe
+                   MOVE Pesi-Orale(Pesi-Idx) TO Peso-Orale
+                   MOVE Pesi-Scritto(Pesi-Idx) TO Peso-Scritto
+                   MOVE Pesi-Pratico(Pesi-Idx) TO Peso-Pratico
+                   MOVE Pesi-Cont TO Pesi-Idx
+               END-IF
+           END-PERFORM.
+
+      *Paragrafo LEGGI-CURRICOLO: se esiste CURRICOLO.DAT, ne carica
+      *le righe (classe, materia obbligatoria) in Curricolo-Tab; se il
+      *file non c'e' nessuna classe ha materie obbligatorie
+       LEGGI-CURRICOLO.
+           MOVE 0 TO Curricolo-Cont
+           OPEN INPUT FileCurricolo
+           IF FS-FileCurricolo = "00"
+               MOVE "N" TO Fine-Curricolo
+               PERFORM UNTIL Fine-Curricolo-Si
+                   READ FileCurricolo
+                       AT END
+                           MOVE "S" TO Fine-Curricolo
+                       NOT AT END
+                           IF Curricolo-Cont < 60
+                               ADD 1 TO Curricolo-Cont
+                               MOVE CU-Classe
+                                   TO Curricolo-Classe(Curricolo-Cont)
+                               MOVE CU-Materia
+                                   TO Curricolo-Materia(Curricolo-Cont)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FileCurricolo
+           END-IF.
+
+      *Paragrafo VERIFICA-CURRICOLO: confronta le materie obbligatorie
+      *della classe dello studente con quelle effettivamente inserite
+      *nel periodo corrente (Materie-Inserite-Tab), segnalando ogni
+      *materia di curriculo mancante senza bloccare il programma
+       VERIFICA-CURRICOLO.
+           MOVE 0 TO Curricolo-Idx
+           PERFORM UNTIL Curricolo-Idx >= Curricolo-Cont
+               ADD 1 TO Curricolo-Idx
+               IF Curricolo-Classe(Curricolo-Idx) = Classe
+                   MOVE "N" TO Materia-Trovata
+                   MOVE 0 TO Materie-Inserite-Idx
+                   PERFORM UNTIL Materie-Inserite-Idx
+                           >= Materie-Inserite-Cont
+                       ADD 1 TO Materie-Inserite-Idx
+                       IF Materie-Inserite(Materie-Inserite-Idx)
+                               = Curricolo-Materia(Curricolo-Idx)
+                           MOVE "Y" TO Materia-Trovata
+                           MOVE Materie-Inserite-Cont
+                               TO Materie-Inserite-Idx
+                       END-IF
+                   END-PERFORM
+                   IF NOT Materia-Trovata-Si
+                       DISPLAY "Attenzione: materia di curriculo "
+                           "mancante - "
+                           Curricolo-Materia(Curricolo-Idx)
+                       MOVE SPACES TO FileEccezioni-Record
+                       STRING Cognome DELIMITED BY SIZE
+                           " (classe " DELIMITED BY SIZE
+                           Classe DELIMITED BY SIZE
+                           ") - " DELIMITED BY SIZE
+                           Periodo-Nome(Periodo-Indice)
+                               DELIMITED BY SIZE
+                           " - manca " DELIMITED BY SIZE
+                           Curricolo-Materia(Curricolo-Idx)
+                               DELIMITED BY SIZE
+                           INTO FileEccezioni-Record
+                       WRITE FileEccezioni-Record
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *Paragrafo CONVERTI-LETTERA: converte Valore-Da-Convertire (voto
+      *o media) in una lettera A/B/C/D/F secondo le soglie configurate
+       CONVERTI-LETTERA.
+           IF Valore-Da-Convertire NOT < SOGLIA-LETTERA-A
+               MOVE "A" TO Voto-Lettera
+           ELSE IF Valore-Da-Convertire NOT < SOGLIA-LETTERA-B
+               MOVE "B" TO Voto-Lettera
+           ELSE IF Valore-Da-Convertire NOT < SOGLIA-LETTERA-C
+               MOVE "C" TO Voto-Lettera
+           ELSE IF Valore-Da-Convertire NOT < SOGLIA-LETTERA-D
+               MOVE "D" TO Voto-Lettera
+           ELSE
+               MOVE "F" TO Voto-Lettera
+           END-IF.
+
+      *Paragrafo PREPARA-LETTERA-VOTO: prepara il suffisso " (X)" da
+      *accodare a un voto o una media quando la modalita' lettere e'
+      *attiva; resta vuoto se la modalita' e' disattivata
+       PREPARA-LETTERA-VOTO.
+           MOVE SPACES TO Voto-Lettera-Suffix
+           IF Modalita-Lettere-Si
+               PERFORM CONVERTI-LETTERA
+               STRING " (" DELIMITED BY SIZE
+                   Voto-Lettera DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO Voto-Lettera-Suffix
+           END-IF.
+
+      *Paragrafo ACCETTA-VOTO: riceve il voto come testo e lo accetta
+      *in voto solo se e' numerico, reinsistendo finche' non lo e'
+       ACCETTA-VOTO.
+           MOVE "N" TO Voto-Testo-Valido
+           PERFORM UNTIL Voto-Testo-Valido-Si
+               ACCEPT Voto-Testo
+               IF Voto-Testo IS NUMERIC
+                   MOVE "Y" TO Voto-Testo-Valido
+                   MOVE Voto-Testo TO voto
+               ELSE
+                   DISPLAY "Valore non numerico, reinserire"
+               END-IF
+           END-PERFORM.
+
+      *Paragrafo FORMATTA-VOTO: converte Valore-Da-Formattare in testo
+      *secondo il formato configurato (decimali, separatore), per chi
+      *preferisce un voto intero o il separatore decimale all'italiana
+       FORMATTA-VOTO.
+           MOVE SPACES TO Testo-Formattato
+           IF Formato-Decimali = 0
+      *COMPUTE ROUNDED invece di una MOVE diretta: una MOVE tra
+      *numerici tronca solo i decimali in eccesso senza arrotondare,
+      *mentre qui un voto come 7.6 deve diventare "8", non "7"
+               COMPUTE Voto-Intero-For ROUNDED = Valore-Da-Formattare
+               MOVE Voto-Intero-For TO Testo-Formattato
+           ELSE
+               MOVE Valore-Da-Formattare TO Voto-Decimale-For
+               MOVE Voto-Decimale-For TO Testo-Formattato
+               IF Formato-Separatore = ","
+                   INSPECT Testo-Formattato REPLACING ALL "." BY ","
+               END-IF
+           END-IF.
+
+      *Paragrafo APRI-MATERIE-MASTER: apre il catalogo materie se
+      *presente; se manca, VALIDA-MATERIA non fara' alcun controllo
+       APRI-MATERIE-MASTER.
+           OPEN INPUT MaterieMaster
+           IF FS-MaterieMaster = "00"
+               MOVE "Y" TO Catalogo-Disponibile
+           ELSE
+               MOVE "N" TO Catalogo-Disponibile
+           END-IF.
+
+      *Paragrafo VALIDA-MATERIA: controlla che la materia digitata
+      *sia nel catalogo ufficiale; se il catalogo non e' disponibile
+      *la materia e' sempre accettata
+       VALIDA-MATERIA.
+           IF NOT Catalogo-Disponibile-Si
+                   OR materia = MATERIA-SENTINELLA
+               MOVE "Y" TO Materia-Valida
+           ELSE
+               MOVE materia TO MM-Nome
+               READ MaterieMaster
+                   INVALID KEY MOVE "N" TO Materia-Valida
+                   NOT INVALID KEY MOVE "Y" TO Materia-Valida
+               END-READ
+           END-IF.
+
+      *Paragrafo INVIA-NOTIFICA: accoda a NOTIFICHE.DAT l'avviso che un
+      *nuovo report e' pronto, con data/ora e nome del file generato;
+      *un processo esterno (non scritto qui) legge la coda e inoltra
+      *l'avviso via email o webhook
+       INVIA-NOTIFICA.
+           OPEN EXTEND FileNotifiche
+           IF FS-FileNotifiche NOT = "00"
+               OPEN OUTPUT FileNotifiche
+           END-IF
+           ACCEPT Notifica-Data FROM DATE YYYYMMDD
+           ACCEPT Notifica-Ora FROM TIME
+           MOVE SPACES TO FileNotifiche-Record
+           STRING Notifica-Data DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               Notifica-Ora DELIMITED BY SIZE
+               " Report pronto: " DELIMITED BY SIZE
+               FileOut-Filename DELIMITED BY SIZE
+               INTO FileNotifiche-Record
+           WRITE FileNotifiche-Record
+           CLOSE FileNotifiche.
+
+      *Paragrafo DERIVA-NOME-FILEOUT: ricava il nome del registro dalla
+      *classe del primo studente e dalla data di esecuzione
+      *(registro-<classe>-<aaaammgg>.txt), cosi' classi diverse seguite
+      *nella stessa giornata finiscono su file distinti invece di
+      *accodarsi l'una all'altra. Un nome forzato dalla seconda riga di
+      *CONFIG.DAT (FileOut-Nome-Forzato-Si) prevale su questo calcolo
+       DERIVA-NOME-FILEOUT.
+           IF NOT FileOut-Nome-Forzato-Si
+               MOVE SPACES TO FileOut-Filename
+               STRING "registro-" DELIMITED BY SIZE
+                   Classe-Sessione DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   Data-Esecuzione DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO FileOut-Filename
+           END-IF.
+
+      *Paragrafo APRI-FILEOUT: se registro.txt esiste gia' ne fa prima
+      *una copia di sicurezza, poi prova ad accodare al file esistente
+      *e se non esiste ancora lo crea da zero
+       APRI-FILEOUT.
+           OPEN INPUT FileOut
+           IF FS-FileOut = "00"
+               CLOSE FileOut
+               PERFORM CALCOLA-NOME-BACKUP
+               PERFORM COPIA-BACKUP-FILEOUT
+           ELSE
+               CLOSE FileOut
+           END-IF
+           OPEN EXTEND FileOut
+           IF FS-FileOut NOT = "00"
+               OPEN OUTPUT FileOut
+           END-IF.
 
-      *Paragrafo NOME      
+      *Paragrafo CALCOLA-NOME-BACKUP: costruisce il nome del file di
+      *copia usando data e ora di esecuzione, cosi' ogni avvio produce
+      *un nome diverso e non si rischia di sovrascrivere la copia di
+      *un avvio precedente
+       CALCOLA-NOME-BACKUP.
+           ACCEPT Backup-Data FROM DATE YYYYMMDD
+           ACCEPT Backup-Ora FROM TIME
+           MOVE SPACES TO Backup-Filename
+           STRING "registro-" DELIMITED BY SIZE
+               Backup-Data DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               Backup-Ora DELIMITED BY SIZE
+               ".bak" DELIMITED BY SIZE
+               INTO Backup-Filename.
+
+      *Paragrafo COPIA-BACKUP-FILEOUT: ricopia riga per riga il
+      *registro.txt del giorno prima nel file di copia di sicurezza,
+      *cosi' un avvio per errore non cancella il lavoro gia' fatto
+       COPIA-BACKUP-FILEOUT.
+           OPEN INPUT FileOut
+           OPEN OUTPUT FileBackup
+           MOVE "N" TO Fine-Backup
+           PERFORM UNTIL Fine-Backup = "S"
+               READ FileOut
+                   AT END
+                       MOVE "S" TO Fine-Backup
+                   NOT AT END
+                       MOVE FileOut-Record TO FileBackup-Record
+                       WRITE FileBackup-Record
+               END-READ
+           END-PERFORM
+           CLOSE FileOut
+           CLOSE FileBackup.
+
+      *Paragrafo SCRIVI-RIGA: ogni riga prodotta per registro.txt
+      *passa di qui, cosi' la stessa riga finisce anche nella copia
+      *da stampa paginata (REGISTRO-STAMPA.txt), con interruzione di
+      *pagina automatica quando si supera Stampa-NewPageRequired
+       SCRIVI-RIGA.
+           WRITE FileOut-Record
+           IF Stampa-NewPageRequired
+               MOVE Stampa-PageCount TO Stampa-PrnPageNum
+               WRITE FileStampa-Record FROM Stampa-Piede
+                   AFTER ADVANCING 2 LINES
+               PERFORM STAMPA-INTESTAZIONE
+           END-IF
+           MOVE FileOut-Record TO FileStampa-Record
+           WRITE FileStampa-Record
+           ADD 1 TO Stampa-LineCount.
+
+      *Paragrafo STAMPA-INTESTAZIONE: scrive l'intestazione della
+      *pagina corrente sulla copia da stampa e azzera il contatore
+      *di riga, sullo schema di PrintPageHeading di create-reports.cbl
+       STAMPA-INTESTAZIONE.
+           WRITE FileStampa-Record FROM Stampa-Titolo
+               AFTER ADVANCING PAGE
+           MOVE 1 TO Stampa-LineCount
+           ADD 1 TO Stampa-PageCount.
+
+      *Paragrafo SCRIVI-CSV-VOTO: scrive su GRADES-EXPORT.csv la riga
+      *corrispondente al singolo voto appena registrato
+       SCRIVI-CSV-VOTO.
+           MOVE voto TO voto-csv
+           MOVE ID-Studente TO ID-Studente-for
+           STRING ID-Studente-for DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               Cognome DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               Classe DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               Periodo-Nome(Periodo-Indice) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               materia DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               voto-csv DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               tipo DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               INTO FileCsv-Record
+           WRITE FileCsv-Record.
+
+      *Paragrafo SCRIVI-CSV-ANNULLO: scrive su GRADES-EXPORT.csv la
+      *riga di correzione corrispondente a un voto annullato con il
+      *comando 99, cosi' l'esportazione non conserva una riga fantasma
+      *senza alcuna indicazione che sia stata ritirata
+       SCRIVI-CSV-ANNULLO.
+           MOVE Ultimo-Voto TO voto-csv
+           MOVE ID-Studente TO ID-Studente-for
+           STRING ID-Studente-for DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               Cognome DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               Classe DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               Periodo-Nome(Periodo-Indice) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               materia DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               voto-csv DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               Ultimo-Tipo DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               "ANNULLATO" DELIMITED BY SIZE
+               INTO FileCsv-Record
+           WRITE FileCsv-Record.
+
+      *Paragrafo SCRIVI-CSV-MEDIA: scrive su GRADES-EXPORT.csv la riga
+      *riassuntiva con la media della materia appena conclusa
+       SCRIVI-CSV-MEDIA.
+           MOVE media TO media-csv
+           MOVE ID-Studente TO ID-Studente-for
+           STRING ID-Studente-for DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               Cognome DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               Classe DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               Periodo-Nome(Periodo-Indice) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               materia DELIMITED BY SIZE
+               ",,," DELIMITED BY SIZE
+               media-csv DELIMITED BY SIZE
+               INTO FileCsv-Record
+           WRITE FileCsv-Record.
+
+      *Paragrafo NOME: cerca la matricola nell'anagrafica STUDENTI.DAT
+      *prima di chiedere cognome e classe da terminale, cosi' uno
+      *studente gia' censito non va ridigitato ad ogni sessione
        NOME.
-       DISPLAY "Inserisci cognome dello studente: "
-       ACCEPT Cognome.
-      *Paragrafo MATERIE-PRIMOPERIODO
+       DISPLAY "Inserisci matricola studente: "
+       ACCEPT ID-Studente
+       MOVE ID-Studente TO ST-ID
+       READ Studenti
+           INVALID KEY MOVE "N" TO Studente-Trovato
+           NOT INVALID KEY MOVE "Y" TO Studente-Trovato
+       END-READ
+       MOVE "N" TO Studente-Ritirato-Corrente
+       IF Studente-Trovato-Si
+           MOVE ST-Cognome TO Cognome
+           MOVE ST-Nome TO Nome-Studente
+           MOVE ST-Classe TO Classe
+           DISPLAY "Studente trovato: " Cognome " classe " Classe
+           IF ST-Ritirato-Si
+               DISPLAY "Attenzione: studente gia' segnato come "
+                   "ritirato/trasferito"
+               MOVE "Y" TO Studente-Ritirato-Corrente
+           ELSE
+               DISPLAY "Segnare lo studente come ritirato/"
+                   "trasferito in corso d'anno? (S/N): "
+               ACCEPT Risposta-Ritiro
+               IF Risposta-Ritiro = "S" OR "s"
+                   MOVE "R" TO ST-Stato
+                   REWRITE Studenti-Record
+                       INVALID KEY
+                           DISPLAY "Impossibile aggiornare lo stato"
+                   END-REWRITE
+                   MOVE "Y" TO Studente-Ritirato-Corrente
+               END-IF
+           END-IF
+       ELSE
+           DISPLAY "Inserisci cognome dello studente: "
+           ACCEPT Cognome
+           DISPLAY "Inserisci nome dello studente: "
+           ACCEPT Nome-Studente
+           DISPLAY "Inserisci classe (es. 3A): "
+           ACCEPT Classe
+           DISPLAY "Inserisci contatto genitore/tutore: "
+           ACCEPT Contatto-Studente
+           MOVE ID-Studente TO ST-ID
+           MOVE Cognome TO ST-Cognome
+           MOVE Nome-Studente TO ST-Nome
+           MOVE Classe TO ST-Classe
+           MOVE Contatto-Studente TO ST-Contatto
+           MOVE SPACES TO ST-Stato
+           WRITE Studenti-Record
+               INVALID KEY
+                   DISPLAY "Impossibile registrare lo studente"
+           END-WRITE
+       END-IF
+       DISPLAY "Inserisci anno scolastico (es. 2025/2026): "
+       ACCEPT Anno-Scolastico.
+      *Paragrafo MATERIE-PRIMOPERIODO: mantiene il nome storico per
+      *compatibilita', ma il lavoro vero e' nel paragrafo generico
+      *MATERIE-PERIODO cosi' da supportare piu' di due periodi
        MATERIE-PRIMOPERIODO.
-       DISPLAY "Primo periodo"
+       MOVE 1 TO Periodo-Indice
+       PERFORM MATERIE-PERIODO.
+
+      *Paragrafo MATERIE-SECONDOPERIODO: idem, mantenuto per nome
+       MATERIE-SECONDOPERIODO.
+       MOVE 2 TO Periodo-Indice
+       PERFORM MATERIE-PERIODO.
+
+      *Paragrafo MATERIE-PERIODO: ciclo di inserimento materie/voti
+      *per il periodo individuato da Periodo-Indice. Viene eseguito
+      *una volta per ogni periodo configurato in NUMERO-PERIODI
+      *(quadrimestri, trimestri, ...) invece di duplicare il codice
+       MATERIE-PERIODO.
+       DISPLAY Periodo-Nome(Periodo-Indice)
+       MOVE SPACES TO riga3
+       STRING "    Materie " DELIMITED BY SIZE
+           Periodo-Nome(Periodo-Indice) DELIMITED BY SIZE
+           ":" DELIMITED BY SIZE
+           INTO riga3
+       MOVE riga3 TO FileOut-Record
+       PERFORM SCRIVI-RIGA
+       MOVE SPACES TO materia
+       MOVE 0 TO Materia-Cache-Idx
+       MOVE 0 TO Materie-Inserite-Cont
       *Inizio ciclo while
-       PERFORM UNTIL materia = "stop"
-           DISPLAY "Inserisci Materia: "
+       PERFORM UNTIL materia = MATERIA-SENTINELLA
+           ADD 1 TO Materia-Cache-Idx
+           IF Materia-Cache-Cont(Periodo-Indice) >= Materia-Cache-Idx
+               DISPLAY "Inserisci Materia [invio = "
+                   Materia-Cache-Nomi(Periodo-Indice Materia-Cache-Idx)
+                   "] (. per terminare): "
+           ELSE
+               DISPLAY "Inserisci Materia (. per terminare): "
+           END-IF
            ACCEPT materia
-           IF materia NOT EQUAL TO "stop"
+           IF materia = SPACES
+                   AND Materia-Cache-Cont(Periodo-Indice)
+                       >= Materia-Cache-Idx
+               MOVE Materia-Cache-Nomi(Periodo-Indice Materia-Cache-Idx)
+                   TO materia
+           END-IF
+           PERFORM VALIDA-MATERIA
+           PERFORM UNTIL Materia-Valida-Si
+               DISPLAY "Materia non in catalogo, reinserire"
+               DISPLAY "Inserisci Materia (. per terminare): "
+               ACCEPT materia
+               PERFORM VALIDA-MATERIA
+           END-PERFORM
+           IF materia NOT EQUAL TO MATERIA-SENTINELLA
+               IF Materia-Cache-Cont(Periodo-Indice) < Materia-Cache-Idx
+                   ADD 1 TO Materia-Cache-Cont(Periodo-Indice)
+                   MOVE materia TO Materia-Cache-Nomi
+                       (Periodo-Indice Materia-Cache-Idx)
+               END-IF
+               IF Materie-Inserite-Cont < 20
+                   ADD 1 TO Materie-Inserite-Cont
+                   MOVE materia
+                       TO Materie-Inserite(Materie-Inserite-Cont)
+               END-IF
                MOVE SPACES TO riga3
                STRING "        " DELIMITED BY SIZE
                    materia DELIMITED BY SIZE
                    INTO riga3
                MOVE riga3 TO FileOut-Record
-               WRITE FileOut-Record
+               PERFORM SCRIVI-RIGA
+               DISPLAY "Docente: "
+               ACCEPT Docente-Materia
+               MOVE SPACES TO riga3
+               STRING "            Docente: " DELIMITED BY SIZE
+                   Docente-Materia DELIMITED BY SIZE
+                   INTO riga3
+               MOVE riga3 TO FileOut-Record
+               PERFORM SCRIVI-RIGA
       *Reset di queste variabili
                MOVE 0 TO totale
                MOVE 0 TO cont
                MOVE 0 TO voto
+               MOVE 0 TO Tot-Orale Cont-Orale
+               MOVE 0 TO Tot-Scritto Cont-Scritto
+               MOVE 0 TO Tot-Pratico Cont-Pratico
+               MOVE "N" TO Ultimo-Voto-Valido
+               MOVE "N" TO Ultimo-Voto-In-Tabella
+               MOVE 0 TO Voti-Materia-Cont
       *Altro ciclo while
                PERFORM UNTIL voto = 11
-                   DISPLAY "Inserisci voto(11 per terminare) "
-                   ACCEPT voto
+                   DISPLAY "Inserisci voto(11 per terminare, "
+                       "99 per annullare l'ultimo) "
+                   PERFORM ACCETTA-VOTO
+      *Il voto va da 0 a 10: si ricicla la domanda finche' non e'
+      *valido (99 e' il comando di annullamento, sempre accettato),
+      *cosi' un refuso non sporca la media
+                   PERFORM UNTIL voto = 11 OR voto = 99 OR voto NOT > 10
+                       DISPLAY "Voto non valido: deve essere tra 0 e 10"
+                       DISPLAY "Inserisci voto(11 per terminare, "
+                           "99 per annullare l'ultimo) "
+                       PERFORM ACCETTA-VOTO
+                   END-PERFORM
       *Controllo per continuare o no il programma
-                   IF voto NOT EQUAL TO 11
+                   IF voto = 99
+                       PERFORM ANNULLA-ULTIMO-VOTO
+                   ELSE IF voto NOT EQUAL TO 11
                        COMPUTE totale = totale + voto
                        ADD 1 TO cont
                        COMPUTE totale1 = totale1 + voto
                        ADD 1 TO cont1
+                       ADD voto TO Periodo-Totale(Periodo-Indice)
+                       ADD 1 TO Periodo-Cont(Periodo-Indice)
+      *Media provvisoria della materia, mostrata subito dopo ogni
+      *voto cosi' l'operatore vede l'effetto senza aspettare la fine
+                       COMPUTE media ROUNDED = totale / cont
+                       MOVE media TO media-for
+                       DISPLAY "Media provvisoria: " media-for
                        DISPLAY "Orale = o, Scritto = s, Pratico = p"
                        ACCEPT tipo
-                       MOVE SPACES TO riga3
+                       PERFORM UNTIL tipo = "o" OR "O" OR "s" OR "S"
+                               OR "p" OR "P"
+                           DISPLAY "Tipo non valido: usare o, s o p"
+                           DISPLAY "Orale = o, Scritto = s, Pratico = p"
+                           ACCEPT tipo
+                       END-PERFORM
+      *Voto e tipo gia' inseriti per questa materia in questa
+      *sessione? Si avverte l'operatore prima di sommare il voto
+      *alla media, invece di scartarlo in automatico
+                       PERFORM CONTROLLA-DUPLICATO-VOTO
+                       IF Voto-Scartato-Si
+                           SUBTRACT voto FROM totale
+                           SUBTRACT 1 FROM cont
+                           SUBTRACT voto FROM totale1
+                           SUBTRACT 1 FROM cont1
+                           SUBTRACT voto
+                               FROM Periodo-Totale(Periodo-Indice)
+                           SUBTRACT 1 FROM Periodo-Cont(Periodo-Indice)
+                           DISPLAY "Inserimento annullato"
+                       ELSE
+                           IF Voti-Materia-Cont < 20
+                               ADD 1 TO Voti-Materia-Cont
+                               MOVE voto TO
+                                   Voti-Materia-Voto(Voti-Materia-Cont)
+                               MOVE tipo TO
+                                   Voti-Materia-Tipo(Voti-Materia-Cont)
+                               MOVE "Y" TO Ultimo-Voto-In-Tabella
+                           ELSE
+                               MOVE "N" TO Ultimo-Voto-In-Tabella
+                           END-IF
+                           PERFORM ACCUMULA-PER-TIPO
+                           MOVE voto TO Ultimo-Voto
+                           MOVE tipo TO Ultimo-Tipo
+                           MOVE "Y" TO Ultimo-Voto-Valido
+                           MOVE SPACES TO riga3
       *Inserimento del voto nel file
-                       MOVE voto TO voto-for
-                       STRING "           " DELIMITED BY SIZE
-                           voto-for DELIMITED BY SIZE
-                           " " DELIMITED BY SIZE
-                           tipo DELIMITED BY SIZE
-                           INTO riga3
-                       MOVE riga3 TO FileOut-Record
-                       WRITE FileOut-Record
+                           MOVE voto TO voto-for
+                           MOVE voto TO Valore-Da-Convertire
+                           PERFORM PREPARA-LETTERA-VOTO
+                           MOVE voto TO Valore-Da-Formattare
+                           PERFORM FORMATTA-VOTO
+                           STRING "           " DELIMITED BY SIZE
+                               Testo-Formattato DELIMITED BY SIZE
+                               " " DELIMITED BY SIZE
+                               tipo DELIMITED BY SIZE
+                               Voto-Lettera-Suffix DELIMITED BY SIZE
+                               INTO riga3
+                           MOVE riga3 TO FileOut-Record
+                           PERFORM SCRIVI-RIGA
+                           PERFORM SCRIVI-CSV-VOTO
+                       END-IF
+                   END-IF
                    END-IF
-               END-PERFORM 
+               END-PERFORM
       *fine del ciclo
                IF cont > 0
-                   COMPUTE media = totale / cont
-                   IF media < 6
+                   PERFORM CALCOLA-MEDIA-PESATA
+                   PERFORM CONTROLLA-MINIMO-VOTI
+      *Credito della materia verso la media complessiva: default 1 se
+      *non in CREDITI.DAT
+                   PERFORM CERCA-CREDITO
+                   COMPUTE Totale1-Pesato = Totale1-Pesato
+                       + media * Credito-Peso-Corrente
+                   ADD Credito-Peso-Corrente TO Peso1-Totale
+                   IF media < SOGLIA-SUFFICIENZA
                        DISPLAY "La media di questa materia è "
                        "insufficiente."
-      *Richiesta del voto di recupero
-                       DISPLAY "Inserisci il voto di recupero: "
-                       ACCEPT voto
-                       IF voto < 6
-                           MOVE media TO media-for
-                           STRING "            Media " DELIMITED BY SIZE
+      *Promemoria: il recupero va comunque programmato, a prescindere
+      *dall'esito che risultera' tra poco
+                       MOVE media TO media-for
+                       MOVE SPACES TO FileRecuperiList-Record
+                       STRING Cognome DELIMITED BY SIZE
+                           " (classe " DELIMITED BY SIZE
+                           Classe DELIMITED BY SIZE
+                           ") - " DELIMITED BY SIZE
+                           materia DELIMITED BY SIZE
+                           " - media " DELIMITED BY SIZE
                            media-for DELIMITED BY SIZE
-                           " Non recuperata"
-                           INTO riga4
+                           INTO FileRecuperiList-Record
+                       WRITE FileRecuperiList-Record
+      *Il voto di recupero non viene piu' preteso seduta stante: la
+      *materia resta in PROMEMORIA-RECUPERI.txt per una sessione di
+      *recupero successiva, a meno che l'operatore non abbia gia' in
+      *mano l'esito dell'esame e lo voglia registrare subito
+                       DISPLAY "Voto di recupero gia' disponibile?"
+                       DISPLAY "(S/N) "
+                       ACCEPT Recupero-Disponibile
+                       IF Recupero-Disponibile-Si
+                           DISPLAY "Inserisci il voto di recupero: "
+                           PERFORM ACCETTA-VOTO
+                           IF voto < SOGLIA-RECUPERO
+                               MOVE media TO media-for
+                               STRING "            Media "
+                                   DELIMITED BY SIZE
+                                   media-for DELIMITED BY SIZE
+                                   " Non recuperata"
+                                   INTO riga4
+                               MOVE "Non recuperata" TO FR-Esito
+                               ADD 1 TO Non-Recuperata-Cont
+                           ELSE
+                               MOVE voto TO voto-for
+                               MOVE media TO media-for
+                               STRING "            Media "
+                                   DELIMITED BY SIZE
+                                   media-for DELIMITED BY SIZE
+                                   " Recuperata con "
+                                   voto-for DELIMITED BY SIZE
+                                   INTO riga4
+                               MOVE "Recuperata" TO FR-Esito
+                           END-IF
                        ELSE
-                           MOVE voto TO voto-for
+      *Nessun voto ancora: la materia resta in sospeso, da registrare
+      *in una sessione di recupero successiva
+                           MOVE 0 TO voto
                            MOVE media TO media-for
                            STRING "            Media " DELIMITED BY SIZE
-                           media-for DELIMITED BY SIZE
-                           " Recuperata con "
-                           voto-for
-                           INTO riga4
+                               media-for DELIMITED BY SIZE
+                               " In attesa di recupero"
+                               INTO riga4
+                           MOVE "In attesa" TO FR-Esito
+      *Recupero non ancora sostenuto: non e' un esito negativo, quindi
+      *non deve pesare su DECIDI-ESITO finche' non viene risolto in
+      *una sessione di recupero successiva
+                           ADD 1 TO In-Attesa-Cont
                        END-IF
+                       PERFORM SCRIVI-RECUPERO
                    ELSE
       *Inserimento voto
                        MOVE media TO media-for
+                       MOVE media TO Valore-Da-Convertire
+                       PERFORM PREPARA-LETTERA-VOTO
+                       MOVE media TO Valore-Da-Formattare
+                       PERFORM FORMATTA-VOTO
                        STRING "            Media " DELIMITED BY SIZE
-                           media-for DELIMITED BY SIZE
+                           Testo-Formattato DELIMITED BY SIZE
+                           Voto-Lettera-Suffix DELIMITED BY SIZE
                            INTO riga4
                    END-IF
                    MOVE riga4 TO FileOut-Record
-                   WRITE FileOut-Record
+                   PERFORM SCRIVI-RIGA
                    MOVE SPACES TO riga4
+                   PERFORM SCRIVI-CSV-MEDIA
                END-IF
            END-IF
       *fine paragrafo(con il .) e del loop
-       END-PERFORM.
-   
-      *Inizio secondo paragrafo(uguale all'altro) 
-       MATERIE-SECONDOPERIODO.
-          DISPLAY "Secondo periodo"
-          MOVE 0 TO materia
-          PERFORM UNTIL materia = "stop"
-              DISPLAY "Inserisci Materia: "
-              ACCEPT materia
-              IF materia NOT EQUAL TO "stop"
-                  MOVE SPACES TO riga3
-                  STRING "        " DELIMITED BY SIZE
-                      materia DELIMITED BY SIZE
-                      INTO riga3
-                  MOVE riga3 TO FileOut-Record
-                  WRITE FileOut-Record
-                  MOVE 0 TO totale
-                  MOVE 0 TO cont
-                  MOVE 0 TO voto
-                  PERFORM UNTIL voto = 11
-                      DISPLAY "Inserisci voto(11 per terminare) "
-                      ACCEPT voto
-                      IF voto NOT EQUAL TO 11
-                          COMPUTE totale = totale + voto
-                          COMPUTE totale1 = totale1 + voto
-                          COMPUTE cont = cont + 1
-                          ADD 1 TO cont1
-                          DISPLAY "Orale = o, Scritto = s, Pratico = p"
-                          ACCEPT tipo
-                          MOVE SPACES TO riga3
-                          MOVE voto TO voto-for
-                          STRING "           " DELIMITED BY SIZE
-                              voto-for DELIMITED BY SIZE
-                              " " DELIMITED BY SIZE
-                              tipo DELIMITED BY SIZE
-                              INTO riga3
-                          MOVE riga3 TO FileOut-Record
-                          WRITE FileOut-Record
-                      END-IF
-                  END-PERFORM
-               IF cont > 0
-                   COMPUTE media = totale / cont
-                   IF media < 6
-                       DISPLAY "La media di questa materia è "
-                       "insufficiente."
-                       DISPLAY "Inserisci il voto di recupero: "
-                       ACCEPT voto
-                       IF voto < 6
-                           MOVE media TO media-for
-                           STRING "            Media " DELIMITED BY SIZE
-                           media-for DELIMITED BY SIZE
-                           " Non recuperata(bocciato)"
-                           INTO riga4
-                        ELSE
-                           MOVE voto TO voto-for
-                           MOVE media TO media-for
-                           STRING "            Media " DELIMITED BY SIZE
-                           media-for DELIMITED BY SIZE
-                           " Recuperata con "
-                           voto-for
-                           INTO riga4
-                        END-IF
+       END-PERFORM
+      *A "stop" digitato, si confrontano le materie inserite con il
+      *curriculo obbligatorio della classe
+       PERFORM VERIFICA-CURRICOLO.
 
-                   ELSE
-                       MOVE media TO media-for
-                       STRING "            Media " DELIMITED BY SIZE
-                           media-for DELIMITED BY SIZE
-                           INTO riga4
-                   END-IF
-                   MOVE riga4 TO FileOut-Record
-                   WRITE FileOut-Record
-                   MOVE SPACES TO riga4
+      *Paragrafo SCRIVI-RECUPERO: registra l'esito di un esame di
+      *recupero in RECUPERI.DAT, separato dal registro principale
+       SCRIVI-RECUPERO.
+           MOVE ID-Studente TO FR-ID-Studente
+           MOVE Cognome TO FR-Cognome
+           MOVE Classe TO FR-Classe
+           MOVE Periodo-Nome(Periodo-Indice) TO FR-Periodo
+           MOVE materia TO FR-Materia
+           MOVE media TO FR-Media-Originale
+           MOVE voto TO FR-Voto-Recupero
+           WRITE FileRecuperi-Record.
+
+      *Paragrafo ANNULLA-ULTIMO-VOTO: toglie dai totali della materia
+      *l'ultimo voto inserito (comando 99 al prompt "Inserisci voto").
+      *Essendo registro.txt un file sequenziale non si puo' riscrivere
+      *la riga gia' prodotta: si stampa invece una riga di annullo,
+      *come farebbe un registro cartaceo con una correzione a margine
+       ANNULLA-ULTIMO-VOTO.
+           IF Ultimo-Voto-Valido-Si
+               COMPUTE totale = totale - Ultimo-Voto
+               SUBTRACT 1 FROM cont
+               COMPUTE totale1 = totale1 - Ultimo-Voto
+               SUBTRACT 1 FROM cont1
+               SUBTRACT Ultimo-Voto FROM Periodo-Totale(Periodo-Indice)
+               SUBTRACT 1 FROM Periodo-Cont(Periodo-Indice)
+               EVALUATE Ultimo-Tipo
+                   WHEN "o" WHEN "O"
+                       SUBTRACT Ultimo-Voto FROM Tot-Orale
+                       SUBTRACT 1 FROM Cont-Orale
+                   WHEN "s" WHEN "S"
+                       SUBTRACT Ultimo-Voto FROM Tot-Scritto
+                       SUBTRACT 1 FROM Cont-Scritto
+                   WHEN "p" WHEN "P"
+                       SUBTRACT Ultimo-Voto FROM Tot-Pratico
+                       SUBTRACT 1 FROM Cont-Pratico
+               END-EVALUATE
+               MOVE Ultimo-Voto TO voto-for
+               MOVE SPACES TO riga3
+               STRING "        [ANNULLATO] voto " DELIMITED BY SIZE
+                   voto-for DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   Ultimo-Tipo DELIMITED BY SIZE
+                   INTO riga3
+               MOVE riga3 TO FileOut-Record
+               PERFORM SCRIVI-RIGA
+               PERFORM SCRIVI-CSV-ANNULLO
+      *Si toglie dalla tabella dei doppioni anche la voce del voto
+      *appena annullato, cosi' un nuovo inserimento con lo stesso
+      *voto/tipo non viene segnalato come un falso possibile doppione.
+      *Se pero' il voto annullato non era stato accodato in tabella
+      *(tetto di 20 voci gia' raggiunto), il contatore non va toccato
+               IF Voti-Materia-Cont > 0 AND Ultimo-Voto-In-Tabella-Si
+                   SUBTRACT 1 FROM Voti-Materia-Cont
+               END-IF
+               MOVE "N" TO Ultimo-Voto-Valido
+               MOVE "N" TO Ultimo-Voto-In-Tabella
+           ELSE
+               DISPLAY "Nessun voto da annullare"
+           END-IF.
+
+      *Paragrafo ACCUMULA-PER-TIPO: smista il voto appena inserito
+      *nel bucket del suo tipo, cosi' la media di materia puo' pesare
+      *scritto/orale/pratico in modo diverso invece che alla pari
+       ACCUMULA-PER-TIPO.
+           EVALUATE tipo
+               WHEN "o" WHEN "O"
+                   ADD voto TO Tot-Orale
+                   ADD 1 TO Cont-Orale
+               WHEN "s" WHEN "S"
+                   ADD voto TO Tot-Scritto
+                   ADD 1 TO Cont-Scritto
+               WHEN "p" WHEN "P"
+                   ADD voto TO Tot-Pratico
+                   ADD 1 TO Cont-Pratico
+           END-EVALUATE.
+
+      *Paragrafo CONTROLLA-DUPLICATO-VOTO: cerca in Voti-Materia-Tab
+      *un voto con lo stesso valore e lo stesso tipo gia' inserito per
+      *questa materia in questa sessione; se lo trova chiede conferma
+      *prima di sommarlo, senza bloccare un voto volutamente ripetuto
+       CONTROLLA-DUPLICATO-VOTO.
+           MOVE "N" TO Voto-Possibile-Duplicato
+           MOVE "N" TO Voto-Scartato
+           MOVE 0 TO Voti-Materia-Idx
+           PERFORM UNTIL Voti-Materia-Idx >= Voti-Materia-Cont
+               ADD 1 TO Voti-Materia-Idx
+               IF Voti-Materia-Voto(Voti-Materia-Idx) = voto
+                       AND Voti-Materia-Tipo(Voti-Materia-Idx) = tipo
+                   MOVE "Y" TO Voto-Possibile-Duplicato
+                   MOVE Voti-Materia-Cont TO Voti-Materia-Idx
+               END-IF
+           END-PERFORM
+           IF Voto-Possibile-Duplicato-Si
+               DISPLAY "Possibile voto duplicato: stesso voto e "
+                   "tipo gia' inseriti per questa materia"
+               DISPLAY "Confermi l'inserimento? (S/N): "
+               ACCEPT Risposta-Duplicato
+               IF Risposta-Duplicato NOT = "S"
+                       AND Risposta-Duplicato NOT = "s"
+                   MOVE "Y" TO Voto-Scartato
                END-IF
+           END-IF.
+
+      *Paragrafo CALCOLA-MEDIA-PESATA: calcola la media di materia
+      *come somma pesata delle medie per tipo, usando solo i pesi dei
+      *tipi effettivamente presenti (rinormalizzati a 1)
+       CALCOLA-MEDIA-PESATA.
+           MOVE 0 TO Somma-Pesata
+           MOVE 0 TO Peso-Usato
+           IF Cont-Orale > 0
+               COMPUTE Media-Orale ROUNDED = Tot-Orale / Cont-Orale
+               COMPUTE Somma-Pesata = Somma-Pesata
+                   + Media-Orale * Peso-Orale
+               ADD Peso-Orale TO Peso-Usato
+           END-IF
+           IF Cont-Scritto > 0
+               COMPUTE Media-Scritto ROUNDED =
+                   Tot-Scritto / Cont-Scritto
+               COMPUTE Somma-Pesata = Somma-Pesata
+                   + Media-Scritto * Peso-Scritto
+               ADD Peso-Scritto TO Peso-Usato
+           END-IF
+           IF Cont-Pratico > 0
+               COMPUTE Media-Pratico ROUNDED =
+                   Tot-Pratico / Cont-Pratico
+               COMPUTE Somma-Pesata = Somma-Pesata
+                   + Media-Pratico * Peso-Pratico
+               ADD Peso-Pratico TO Peso-Usato
            END-IF
-      *fine secondo paragrafo
-       END-PERFORM.
+           IF Peso-Usato > 0
+               COMPUTE media ROUNDED = Somma-Pesata / Peso-Usato
+           ELSE
+               COMPUTE media ROUNDED = totale / cont
+           END-IF.
+
+      *Paragrafo CONTROLLA-MINIMO-VOTI: segnala (senza bloccare) i
+      *tipi di voto che compaiono nella materia corrente ma con meno
+      *voti del minimo raccomandato, perche' la media di materia non
+      *risulti fondata su un unico voto per quel tipo; segnala anche
+      *il caso di un tipo completamente assente (zero voti), perche'
+      *la media di materia non risulti fondata sugli altri tipi soli
+       CONTROLLA-MINIMO-VOTI.
+           IF Cont-Orale = 0
+               DISPLAY "Attenzione: nessun voto orale"
+           ELSE
+               IF Cont-Orale < MINIMO-VOTI-PER-TIPO
+                   DISPLAY "Attenzione: solo " Cont-Orale
+                       " voto/i orale, minimo raccomandato "
+                       MINIMO-VOTI-PER-TIPO
+               END-IF
+           END-IF
+           IF Cont-Scritto = 0
+               DISPLAY "Attenzione: nessun voto scritto"
+           ELSE
+               IF Cont-Scritto < MINIMO-VOTI-PER-TIPO
+                   DISPLAY "Attenzione: solo " Cont-Scritto
+                       " voto/i scritto, minimo raccomandato "
+                       MINIMO-VOTI-PER-TIPO
+               END-IF
+           END-IF
+           IF Cont-Pratico = 0
+               DISPLAY "Attenzione: nessun voto pratico"
+           ELSE
+               IF Cont-Pratico < MINIMO-VOTI-PER-TIPO
+                   DISPLAY "Attenzione: solo " Cont-Pratico
+                       " voto/i pratico, minimo raccomandato "
+                       MINIMO-VOTI-PER-TIPO
+               END-IF
+           END-IF.
 
       *paragrafo per calcolo media finale
        MEDIA-FINALE.
-           COMPUTE media1 = totale1 / cont1
-           move media1 to media1-for
-           STRING "Media totale: " DELIMITED BY SIZE
-               media1-for DELIMITED BY SIZE
+           PERFORM STAMPA-CONFRONTO-PERIODI
+      *Media pesata per credito di materia se CREDITI.DAT e' stato
+      *usato (o comunque per il peso di default 1), altrimenti la
+      *semplice media di tutti i voti come da comportamento storico
+           IF Peso1-Totale > 0
+               COMPUTE media1 ROUNDED = Totale1-Pesato / Peso1-Totale
+           ELSE
+               COMPUTE media1 ROUNDED = totale1 / cont1
+           END-IF
+           MOVE media1 TO Valore-Da-Convertire
+           PERFORM PREPARA-LETTERA-VOTO
+           MOVE media1 TO Valore-Da-Formattare
+           PERFORM FORMATTA-VOTO
+           MOVE SPACES TO riga4
+           IF Studente-Ritirato-Corrente-Si
+               STRING "Media parziale (ritirato/trasferito in corso "
+                   "d'anno): " DELIMITED BY SIZE
+                   Testo-Formattato DELIMITED BY SIZE
+                   Voto-Lettera-Suffix DELIMITED BY SIZE
+                   INTO riga4
+           ELSE
+               STRING "Media totale: " DELIMITED BY SIZE
+                   Testo-Formattato DELIMITED BY SIZE
+                   Voto-Lettera-Suffix DELIMITED BY SIZE
+                   INTO riga4
+           END-IF
+           MOVE riga4 TO FileOut-Record
+           PERFORM SCRIVI-RIGA.
+
+      *Paragrafo STAMPA-CONFRONTO-PERIODI: stampa la media di ciascun
+      *periodo configurato, fianco a fianco, prima della media
+      *complessiva, cosi' si vede subito l'andamento tra un periodo
+      *e l'altro
+       STAMPA-CONFRONTO-PERIODI.
+           MOVE 0 TO Periodo-Indice
+           PERFORM NUMERO-PERIODI TIMES
+               ADD 1 TO Periodo-Indice
+               IF Periodo-Cont(Periodo-Indice) > 0
+                   COMPUTE Periodo-Media ROUNDED =
+                       Periodo-Totale(Periodo-Indice)
+                           / Periodo-Cont(Periodo-Indice)
+                   MOVE Periodo-Media TO Valore-Da-Convertire
+                   PERFORM PREPARA-LETTERA-VOTO
+                   MOVE Periodo-Media TO Valore-Da-Formattare
+                   PERFORM FORMATTA-VOTO
+                   MOVE SPACES TO riga4
+                   STRING "Media " DELIMITED BY SIZE
+                       Periodo-Nome(Periodo-Indice) DELIMITED BY SIZE
+                       ": " DELIMITED BY SIZE
+                       Testo-Formattato DELIMITED BY SIZE
+                       Voto-Lettera-Suffix DELIMITED BY SIZE
+                       INTO riga4
+                   MOVE riga4 TO FileOut-Record
+                   PERFORM SCRIVI-RIGA
+               END-IF
+           END-PERFORM.
+
+      *Paragrafo DECIDI-ESITO: promosso se la media complessiva
+      *raggiunge la soglia di sufficienza e le materie con recupero
+      *gia' sostenuto e non superato non eccedono
+      *SOGLIA-MAX-NON-RECUPERATE, bocciato altrimenti; l'esito viene
+      *scritto anche su registro.txt. Le materie ancora "In attesa"
+      *di un recupero non sostenuto non entrano in questo conteggio,
+      *perche' non si puo' bocciare per un esame non ancora fatto: se
+      *ce ne sono, l'esito viene segnalato come provvisorio finche'
+      *non si chiudono in una sessione di recupero successiva
+       DECIDI-ESITO.
+           IF media1 < SOGLIA-SUFFICIENZA
+               OR Non-Recuperata-Cont > SOGLIA-MAX-NON-RECUPERATE
+               MOVE "BOCCIATO" TO Esito-Finale
+           ELSE
+               MOVE "PROMOSSO" TO Esito-Finale
+           END-IF
+           MOVE SPACES TO riga4
+           STRING "Esito: " DELIMITED BY SIZE
+               Esito-Finale DELIMITED BY SIZE
                INTO riga4
            MOVE riga4 TO FileOut-Record
-           WRITE FileOut-Record.
+           PERFORM SCRIVI-RIGA
+           IF In-Attesa-Cont > 0
+               MOVE SPACES TO riga4
+               STRING "Esito provvisorio: " DELIMITED BY SIZE
+                   In-Attesa-Cont DELIMITED BY SIZE
+                   " materia/e in attesa di recupero" DELIMITED BY SIZE
+                   INTO riga4
+               MOVE riga4 TO FileOut-Record
+               PERFORM SCRIVI-RIGA
+           END-IF.
+
+      *Paragrafo ORDINA-ROSTER: ordina per cognome l'elenco grezzo
+      *raccolto in RosterIn durante la sessione, producendo
+      *ELENCO-ALFA.txt, come fa sort-records.cbl con StudData/SIDNum
+       ORDINA-ROSTER.
+           SORT RosterWork
+               ON ASCENDING KEY RosterW-Cognome
+               USING RosterIn
+               GIVING RosterOut.
+
+      *Paragrafo ORDINA-PAGELLONE: ordina gli stessi dati di RosterIn
+      *per media finale decrescente, per la graduatoria di classe
+       ORDINA-PAGELLONE.
+           SORT PagelloneWork
+               ON DESCENDING KEY PagW-Media
+               USING RosterIn
+               GIVING PagelloneRank.
+
+      *Paragrafo STAMPA-PAGELLONE: legge la graduatoria gia' ordinata
+      *e vi aggiunge il numero di posizione, scrivendo PAGELLONE.txt
+       STAMPA-PAGELLONE.
+           OPEN INPUT PagelloneRank
+           OPEN OUTPUT PagelloneOut
+           MOVE "Pagellone di classe (per media finale)"
+               TO PagelloneOut-Record
+           WRITE PagelloneOut-Record
+           MOVE 0 TO Pagellone-Posizione
+           MOVE "N" TO Pagellone-Fine
+           PERFORM UNTIL Pagellone-Fine = "S"
+               READ PagelloneRank
+                   AT END
+                       MOVE "S" TO Pagellone-Fine
+                   NOT AT END
+                       ADD 1 TO Pagellone-Posizione
+                       MOVE Pagellone-Posizione
+                           TO Pagellone-Posizione-for
+                       MOVE PagR-Media TO Pagellone-Media-for
+                       STRING Pagellone-Posizione-for DELIMITED BY SIZE
+                           ". " DELIMITED BY SIZE
+                           PagR-Cognome DELIMITED BY SIZE
+                           " - media: " DELIMITED BY SIZE
+                           Pagellone-Media-for DELIMITED BY SIZE
+                           INTO PagelloneOut-Record
+                       WRITE PagelloneOut-Record
+               END-READ
+           END-PERFORM
+           CLOSE PagelloneRank
+           CLOSE PagelloneOut.
+
+      *Paragrafo ESPORTA-CONTATTI: scorre STUDENTI.DAT in ordine di
+      *matricola (accesso DYNAMIC) ed esporta i contatti di
+      *genitori/tutori della sola classe appena elaborata in questa
+      *sessione, non dell'intera anagrafica, cosi' come per
+      *CLASSTOT-<classe>.txt una sessione su un'altra classe non
+      *tocca i contatti gia' esportati in precedenza
+       ESPORTA-CONTATTI.
+           IF Classe-Sessione NOT = SPACES
+               STRING "CONTATTI-" DELIMITED BY SIZE
+                   Classe-Sessione DELIMITED BY SIZE
+                   ".csv" DELIMITED BY SIZE
+                   INTO FileContatti-Filename
+           ELSE
+               MOVE "CONTATTI.csv" TO FileContatti-Filename
+           END-IF
+           OPEN OUTPUT FileContatti
+           MOVE "matricola,cognome,nome,classe,contatto"
+               TO FileContatti-Record
+           WRITE FileContatti-Record
+           MOVE 0 TO ST-ID
+           START Studenti KEY IS NOT LESS THAN ST-ID
+               INVALID KEY MOVE "S" TO Fine-Studenti
+               NOT INVALID KEY MOVE "N" TO Fine-Studenti
+           END-START
+           PERFORM UNTIL Fine-Studenti = "S"
+               READ Studenti NEXT RECORD
+                   AT END MOVE "S" TO Fine-Studenti
+                   NOT AT END
+                       IF ST-Classe = Classe-Sessione
+                           MOVE SPACES TO FileContatti-Record
+                           STRING ST-ID DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               ST-Cognome DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               ST-Nome DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               ST-Classe DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               ST-Contatto DELIMITED BY SIZE
+                               INTO FileContatti-Record
+                           WRITE FileContatti-Record
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FileContatti.
+
+      *Paragrafo REPORT-CLASSE: scrive su CLASSTOT.txt il riepilogo
+      *statistico della classe appena elaborata (media, massimo,
+      *minimo e numero di studenti sotto la soglia di sufficienza)
+       REPORT-CLASSE.
+      *Il nome del file dipende dalla classe della sessione, cosi'
+      *CLASSTOT-3A.txt non viene sovrascritto da una sessione su 3B
+           IF Classe-Sessione NOT = SPACES
+               STRING "CLASSTOT-" DELIMITED BY SIZE
+                   Classe-Sessione DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO FileClasse-Filename
+           ELSE
+               MOVE "CLASSTOT.txt" TO FileClasse-Filename
+           END-IF
+           OPEN OUTPUT FileClasse
+           IF Classe-Cont > 0
+               COMPUTE Classe-Media ROUNDED =
+                   Classe-Somma / Classe-Cont
+               MOVE Classe-Media TO Classe-Media-for
+               MOVE Classe-Max TO Classe-Max-for
+               MOVE Classe-Min TO Classe-Min-for
+               STRING "Riepilogo classe - studenti: " DELIMITED BY SIZE
+                   Classe-Cont DELIMITED BY SIZE
+                   INTO FileClasse-Record
+               WRITE FileClasse-Record
+               STRING "Media di classe: " DELIMITED BY SIZE
+                   Classe-Media-for DELIMITED BY SIZE
+                   INTO FileClasse-Record
+               WRITE FileClasse-Record
+               STRING "Media piu' alta: " DELIMITED BY SIZE
+                   Classe-Max-for DELIMITED BY SIZE
+                   INTO FileClasse-Record
+               WRITE FileClasse-Record
+               STRING "Media piu' bassa: " DELIMITED BY SIZE
+                   Classe-Min-for DELIMITED BY SIZE
+                   INTO FileClasse-Record
+               WRITE FileClasse-Record
+               STRING "Studenti sotto la soglia: " DELIMITED BY SIZE
+                   Classe-Sotto-Soglia DELIMITED BY SIZE
+                   INTO FileClasse-Record
+               WRITE FileClasse-Record
+               MOVE Classe-Tot-Assenze TO Classe-Tot-Assenze-for
+               STRING "Totale assenze di classe: " DELIMITED BY SIZE
+                   Classe-Tot-Assenze-for DELIMITED BY SIZE
+                   INTO FileClasse-Record
+               WRITE FileClasse-Record
+               STRING "Promossi: " DELIMITED BY SIZE
+                   Classe-Promossi DELIMITED BY SIZE
+                   INTO FileClasse-Record
+               WRITE FileClasse-Record
+               STRING "Bocciati: " DELIMITED BY SIZE
+                   Classe-Bocciati DELIMITED BY SIZE
+                   INTO FileClasse-Record
+               WRITE FileClasse-Record
+           ELSE
+               MOVE "Nessuno studente elaborato in questa sessione"
+                   TO FileClasse-Record
+               WRITE FileClasse-Record
+           END-IF
+           CLOSE FileClasse.
