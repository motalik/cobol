@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PurgaDati.
+
+      *Utilita' di cancellazione/conservazione dati (GDPR):
+      *1) anonimizza un singolo studente in STUDENTI.DAT su richiesta
+      *   di cancellazione, mantenendo matricola e classe per non
+      *   rompere i riferimenti nei voti gia' registrati;
+      *2) purga dall'archivio storico (ARCHIVIO-STORICO.DAT) le righe
+      *   piu' vecchie di un anno limite, scrivendo le righe da
+      *   conservare in ARCHIVIO-STORICO.PURGED (la sostituzione del
+      *   file originale resta, come da prassi, un passo successivo
+      *   a cura dell'operatore/JCL).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Studenti ASSIGN TO 'STUDENTI.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ST-ID
+               FILE STATUS IS FS-Studenti.
+           SELECT FileArchivio ASSIGN TO 'ARCHIVIO-STORICO.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileArchivio.
+           SELECT FileArchivioPurgato
+               ASSIGN TO 'ARCHIVIO-STORICO.PURGED'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FileArchivioPurgato.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Studenti.
+       01  Studenti-Record.
+           05  ST-ID PIC 9(6).
+           05  ST-Cognome PIC X(50).
+           05  ST-Nome PIC X(50).
+           05  ST-Classe PIC X(4).
+           05  ST-Contatto PIC X(40).
+      *Stato dello studente: attivo di norma, "R" se ritirato o
+      *trasferito ad altro istituto in corso d'anno
+           05  ST-Stato PIC X(1).
+               88  ST-Ritirato-Si VALUE "R".
+       FD  FileArchivio.
+       01  FileArchivio-Record.
+           05  FA-Anno-Scolastico PIC X(9).
+           05  FA-ID-Studente PIC 9(6).
+           05  FA-Cognome PIC X(20).
+           05  FA-Classe PIC X(4).
+           05  FA-Media PIC Z9.99.
+           05  FA-Esito PIC X(9).
+       FD  FileArchivioPurgato.
+       01  FileArchivioPurgato-Record.
+           05  FAP-Anno-Scolastico PIC X(9).
+           05  FAP-ID-Studente PIC 9(6).
+           05  FAP-Cognome PIC X(20).
+           05  FAP-Classe PIC X(4).
+           05  FAP-Media PIC Z9.99.
+           05  FAP-Esito PIC X(9).
+
+       WORKING-STORAGE SECTION.
+       01  FS-Studenti PIC XX VALUE SPACES.
+       01  FS-FileArchivio PIC XX VALUE SPACES.
+       01  FS-FileArchivioPurgato PIC XX VALUE SPACES.
+       01  Scelta PIC 9 VALUE 0.
+       01  Continua-Menu PIC X VALUE "Y".
+       01  Studente-Trovato PIC X VALUE "N".
+           88  Studente-Trovato-Si VALUE "Y".
+       01  Anno-Limite PIC 9(4) VALUE 0.
+       01  Fine-Archivio PIC X VALUE "N".
+       01  Conservate PIC 9(5) VALUE 0.
+       01  Eliminate PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+      *Paragrafo principale: menu' di cancellazione/conservazione dati
+       0000-MAINLINE.
+           PERFORM UNTIL Continua-Menu NOT = "Y"
+               DISPLAY " "
+               DISPLAY "UTILITA' GDPR - CANCELLAZIONE/CONSERVAZIONE"
+               DISPLAY "1: Anonimizza studente (diritto all'oblio)"
+               DISPLAY "2: Purga archivio storico oltre un anno limite"
+               DISPLAY "0: Esci"
+               DISPLAY "Scelta: "
+               ACCEPT Scelta
+               EVALUATE Scelta
+                   WHEN 1 PERFORM 1000-ANONIMIZZA-STUDENTE
+                   WHEN 2 PERFORM 2000-PURGA-ARCHIVIO
+                   WHEN OTHER MOVE "N" TO Continua-Menu
+               END-EVALUATE
+           END-PERFORM
+           STOP RUN.
+
+      *Paragrafo 1000-ANONIMIZZA-STUDENTE: sostituisce cognome, nome
+      *e contatto di uno studente con un segnaposto, mantenendo
+      *matricola e classe cosi' i voti gia' registrati restano
+      *coerenti con il resto del registro
+       1000-ANONIMIZZA-STUDENTE.
+           MOVE "Y" TO Studente-Trovato
+           DISPLAY "Matricola da anonimizzare: "
+           ACCEPT ST-ID
+           OPEN I-O Studenti
+           IF FS-Studenti NOT = "00"
+               DISPLAY "Impossibile aprire STUDENTI.DAT"
+           ELSE
+               READ Studenti
+                   INVALID KEY MOVE "N" TO Studente-Trovato
+               END-READ
+               IF Studente-Trovato-Si
+                   MOVE "ANONIMIZZATO" TO ST-Cognome
+                   MOVE "ANONIMIZZATO" TO ST-Nome
+                   MOVE "ANONIMIZZATO" TO ST-Contatto
+                   REWRITE Studenti-Record
+                       INVALID KEY
+                           DISPLAY "Studente non aggiornato"
+                   END-REWRITE
+                   DISPLAY "Studente anonimizzato"
+               ELSE
+                   DISPLAY "Matricola non trovata"
+               END-IF
+               CLOSE Studenti
+           END-IF.
+
+      *Paragrafo 2000-PURGA-ARCHIVIO: copia su ARCHIVIO-STORICO.PURGED
+      *solo le righe dell'archivio storico con anno scolastico pari o
+      *successivo al limite indicato, scartando le piu' vecchie
+       2000-PURGA-ARCHIVIO.
+           DISPLAY "Anno scolastico limite (es. 2020): "
+           ACCEPT Anno-Limite
+           OPEN INPUT FileArchivio
+           IF FS-FileArchivio NOT = "00"
+               DISPLAY "Impossibile aprire ARCHIVIO-STORICO.DAT"
+           ELSE
+               OPEN OUTPUT FileArchivioPurgato
+               MOVE 0 TO Conservate
+               MOVE 0 TO Eliminate
+               MOVE "N" TO Fine-Archivio
+               PERFORM UNTIL Fine-Archivio = "S"
+                   READ FileArchivio
+                       AT END
+                           MOVE "S" TO Fine-Archivio
+                       NOT AT END
+                           PERFORM 2100-VALUTA-RIGA-ARCHIVIO
+                   END-READ
+               END-PERFORM
+               CLOSE FileArchivio
+               CLOSE FileArchivioPurgato
+               DISPLAY "Righe conservate: " Conservate
+               DISPLAY "Righe eliminate : " Eliminate
+           END-IF.
+
+      *Paragrafo 2100-VALUTA-RIGA-ARCHIVIO: tiene o scarta la riga
+      *corrente dell'archivio storico a seconda dell'anno scolastico
+       2100-VALUTA-RIGA-ARCHIVIO.
+           IF FA-Anno-Scolastico(1:4) NOT < Anno-Limite
+               MOVE FA-Anno-Scolastico TO FAP-Anno-Scolastico
+               MOVE FA-ID-Studente TO FAP-ID-Studente
+               MOVE FA-Cognome TO FAP-Cognome
+               MOVE FA-Classe TO FAP-Classe
+               MOVE FA-Media TO FAP-Media
+               MOVE FA-Esito TO FAP-Esito
+               WRITE FileArchivioPurgato-Record
+               ADD 1 TO Conservate
+           ELSE
+               ADD 1 TO Eliminate
+           END-IF.
+
+       END PROGRAM PurgaDati.
